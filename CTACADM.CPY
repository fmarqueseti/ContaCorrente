@@ -0,0 +1,29 @@
+      ****************************************************************
+      * COPYBOOK: CTACADM                                            *
+      *                                                              *
+      * DESCRIPTION: LAYOUT DO REGISTRO DO CADASTRO DE CONTAS        *
+      *              CORRENTES DO BANCO FUTURE SCHOOL (ARQUIVO       *
+      *              CTACADM)                                        *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-12  FABIO MARQUES   VERSAO INICIAL                 *
+      *                                                              *
+      ****************************************************************
+       01 REG-CTACADM.
+           05 CTA-CHAVE.
+               10 CTA-AGENCIA            PIC 9(04).
+               10 CTA-NUMERO             PIC 9(09).
+           05 CTA-DIGITO-VERIFICADOR     PIC X(01).
+           05 CTA-SALDO                  PIC S9(13)V99 COMP-3.
+           05 CTA-DATA-ABERTURA          PIC 9(08).
+           05 CTA-DATA-ENCERRAMENTO      PIC 9(08).
+           05 CTA-STATUS                 PIC X(01).
+               88 CTA-STATUS-ATIVA                 VALUE 'A'.
+               88 CTA-STATUS-INATIVA               VALUE 'I'.
+               88 CTA-STATUS-BLOQUEADA             VALUE 'B'.
+           05 FILLER                     PIC X(20).
