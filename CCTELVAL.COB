@@ -0,0 +1,400 @@
+      ****************************************************************
+      * PROGRAM: CCTELVAL                                            *
+      *                                                              *
+      * DESCRIPTION: TRANSACAO CICS CTEL -- TELA DE CONSULTA ONLINE  *
+      *              PARA O CAIXA VALIDAR NA HORA O DIGITO           *
+      *              VERIFICADOR DE UMA AGENCIA OU CONTA DO BANCO    *
+      *              FUTURE SCHOOL, SEM PRECISAR SUBMETER UM JOB DE  *
+      *              LOTE. A VALIDACAO EM SI CONTINUA SENDO FEITA    *
+      *              PELOS PROGRAMAS CCAGENCI E CCDIGITO, CHAMADOS   *
+      *              DAQUI DA MESMA FORMA QUE PELOS PROGRAMAS DE     *
+      *              LOTE, PARA NAO DUPLICAR A REGRA DE CALCULO      *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * ENVIRONMENT: MAINFRAME IBM ZOS / CICS TS                     *
+      *                                                              *
+      * SCREENS                                                      *
+      *   CCTELM/CCTEL1  TELA DE VALIDACAO DE DIGITO (VIDE           *
+      *                  CCTELM.BMS E O MAPA SIMBOLICO CCTELM.CPY)   *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-15  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-18  FABIO MARQUES   PASSA A IDENTIFICAR A CHAMADA  *
+      *                               A CCAGENCI/CCDIGITO COMO       *
+      *                               VINDA DE CICS (WS-PARM-*-      *
+      *                               AMBIENTE = 'C') PARA QUE OS    *
+      *                               SUBPROGRAMAS NAO FACAM OPEN/   *
+      *                               CLOSE NATIVO DE CCAUDITA SOB A  *
+      *                               REGIAO CICS; A GRAVACAO DE     *
+      *                               AUDITORIA DA CONSULTA PASSA A  *
+      *                               SER FEITA AQUI, POR EXEC CICS  *
+      *                               WRITE FILE                     *
+      *   2026-08-19  FABIO MARQUES   NUMEROI PASSA POR DESEDICAO E  *
+      *                               JUSTIFICACAO A DIREITA ANTES   *
+      *                               DO TESTE NUMERIC E DO CALL,    *
+      *                               POIS O CAIXA DIGITA A AGENCIA  *
+      *                               (OU CONTA) ALINHADA A ESQUERDA *
+      *                               NO CAMPO DE TELA, SEM COMPLETAR*
+      *                               COM ZEROS                      *
+      *   2026-08-19  FABIO MARQUES   2100-VALIDA-TIPO PASSA A EXIGIR*
+      *                               4 DIGITOS QUANDO TIPO='A' (SEM *
+      *                               ISSO, UMA AGENCIA DIGITADA COM *
+      *                               MAIS DE 4 DIGITOS ERA ACEITA,  *
+      *                               TRUNCADA SILENCIOSAMENTE PELO  *
+      *                               (6:4) DE 2200-VALIDA-AGENCIA); *
+      *                               2200-VALIDA-AGENCIA E 2300-    *
+      *                               VALIDA-CONTA PASSAM A LIMPAR   *
+      *                               WS-PARM-*-DV ANTES DO CALL,    *
+      *                               JA QUE CCAGENCI/CCDIGITO NAO   *
+      *                               TOCAM NESSE CAMPO QUANDO       *
+      *                               REJEITAM O NUMERO, E O VALOR   *
+      *                               ANTERIOR (INDETERMINADO) IA    *
+      *                               PARAR NO REGISTRO DE AUDITORIA *
+      *                               TITULO E OS ROTULOS DA TELA    *
+      *                               TIVERAM O INITIAL AJUSTADO     *
+      *                               PARA CABER NO LENGTH DO CAMPO  *
+      *                               (VIDE CCTELM.BMS)              *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCTELVAL.
+       AUTHOR. FABIO MARQUES.
+           INSTALLATION. MAINFRAME Z/OS / CICS TS.
+           DATE-WRITTEN. 2026-08-15.
+           DATE-COMPILED. 2026-08-15.
+           SECURITY. CONFIDENTIAL.
+       REMARKS. CONSULTA ONLINE DE DIGITO VERIFICADOR PARA O CAIXA.
+      *
+      ************************* DATA DIVISION ************************
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CONSTANTES.
+           05 WS-MAPSET             PIC X(08) VALUE 'CCTELM'.
+           05 WS-MAPA               PIC X(08) VALUE 'CCTEL1'.
+           05 WS-TRANSID            PIC X(04) VALUE 'CTEL'.
+      *
+       01 WS-SWITCHES.
+           05 WS-SW-TIPO-VALIDO     PIC X(01) VALUE 'N'.
+               88 WS-TIPO-VALIDO              VALUE 'S'.
+      *
+      ** NUMEROI E UM UNICO CAMPO DE TELA DE 9 POSICOES COMPARTILHADO
+      ** ENTRE AGENCIA (4 DIGITOS) E CONTA (9 DIGITOS); O ATRIBUTO NUM
+      ** DO 3270 SO RESTRINGE AS TECLAS ACEITAS, NAO JUSTIFICA NEM
+      ** ZERA A ESQUERDA O QUE O CAIXA DIGITA, ENTAO O NUMERO PRECISA
+      ** SER DESEDITADO E JUSTIFICADO A DIREITA AQUI ANTES DE SER
+      ** TESTADO COMO NUMERICO OU PASSADO PARA CCAGENCI/CCDIGITO
+      *
+       01 WS-AREA-DEEDICAO.
+           05 WS-NUMERO-TAM         PIC 9(02) VALUE ZEROS.
+           05 WS-NUMERO-INICIO      PIC 9(02) VALUE ZEROS.
+           05 WS-NUMERO-TOKEN       PIC X(09) VALUE SPACES.
+           05 WS-NUMERO-EDITADO     PIC 9(09) VALUE ZEROS.
+      *
+      ** CCAUDITA E UM ESDS (GRAVACAO SEQUENCIAL POR INSERCAO) NA
+      ** DEFINICAO CICS; O RIDFLD DE UM WRITE NUM ESDS SO RECEBE DE
+      ** VOLTA O RBA ATRIBUIDO AO REGISTRO, NAO E UMA CHAVE DE ACESSO
+      *
+       01 WS-AUD-RBA                PIC X(04) VALUE LOW-VALUES.
+      *
+       01 WS-PARM-AGENCIA.
+           05 WS-PARM-AGENCIA-TAM      PIC S9(04) COMP VALUE 4.
+           05 WS-PARM-AGENCIA-GROUP.
+               10 WS-PARM-AGENCIA-NUMERO PIC 9(04).
+           05 WS-PARM-AGENCIA-DV       PIC X(01).
+           05 WS-PARM-AGENCIA-CHAMADOR PIC X(09) VALUE 'CCTELVAL'.
+           05 WS-PARM-AGENCIA-AMBIENTE PIC X(01) VALUE 'C'.
+      *
+       01 WS-PARM-CONTA.
+           05 WS-PARM-CONTA-TAM        PIC S9(04) COMP VALUE 9.
+           05 WS-PARM-CONTA-GROUP.
+               10 WS-PARM-CONTA-NUMERO PIC 9(09).
+           05 WS-PARM-CONTA-DV         PIC X(01).
+           05 WS-PARM-CONTA-CHAMADOR   PIC X(09) VALUE 'CCTELVAL'.
+           05 WS-PARM-CONTA-ALGORITMO  PIC X(02) VALUE SPACES.
+           05 WS-PARM-CONTA-AMBIENTE   PIC X(01) VALUE 'C'.
+      *
+           COPY CCAUDIT.
+      *
+           COPY DFHAID.
+      *
+           COPY DFHBMSCA.
+      *
+           COPY CCTELM.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(01).
+      *
+      ********************** PROCEDURE DIVISION *********************
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL  (1000-TELA-INICIAL)
+               PGMIDERR (9900-ERRO-PROGRAMA)
+           END-EXEC.
+      *
+           IF EIBCALEN = 0
+               GO TO 1000-TELA-INICIAL
+           END-IF.
+      *
+           IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+               GO TO 8000-ENCERRA-TRANSACAO
+           END-IF.
+      *
+           PERFORM 2000-PROCESSA-TELA
+               THRU 2000-PROCESSA-TELA-EXIT.
+      *
+           GO TO 9000-RETORNA-TRANSACAO.
+      *
+      ** APRESENTA A TELA EM BRANCO NA PRIMEIRA CHAMADA DA TRANSACAO
+      ** (E TAMBEM QUANDO O OPERADOR DA ENTER SEM DIGITAR NADA)
+      **
+      ** NOTA: ESTE PARAGRAFO E O ALVO DA CONDICAO MAPFAIL ACIMA, OU
+      ** SEJA, PODE SER ALCANCADO POR UM GO TO IMPLICITO DO CICS, NAO
+      ** SO PELO FLUXO NORMAL -- POR ISSO TERMINA COM GO TO PARA O
+      ** RETORNO DA TRANSACAO EM VEZ DE DEIXAR O CONTROLE CAIR PARA O
+      ** PARAGRAFO SEGUINTE
+      *
+       1000-TELA-INICIAL.
+      *
+           MOVE LOW-VALUES TO CCTEL1O.
+      *
+           MOVE 'BANCO FUTURE SCHOOL -VALIDACAO DE DIGITO'
+               TO TITULOO.
+           MOVE 'TIPO (A=AGENCIA C=CONTA) . . :' TO LTIPOO.
+           MOVE 'NUMERO DA AGENCIA/CONTA. . . :' TO LNUMEROO.
+           MOVE 'DIGITO VERIFICADOR. . . . . .:' TO LDIGITOO.
+           MOVE 'PF3=ENCERRAR   ENTER=VALIDAR' TO AJUDAO.
+           MOVE SPACES TO MENSAGEMO.
+      *
+           EXEC CICS SEND MAP(WS-MAPA)
+               MAPSET(WS-MAPSET)
+               FROM(CCTEL1O)
+               ERASE
+               CURSOR
+           END-EXEC.
+      *
+           GO TO 9000-RETORNA-TRANSACAO.
+      *
+      ** TRATA O QUE O CAIXA DIGITOU: VALIDA O TIPO E O NUMERO E
+      ** CHAMA O PROGRAMA DE CALCULO CORRESPONDENTE
+      *
+       2000-PROCESSA-TELA.
+      *
+           EXEC CICS RECEIVE MAP(WS-MAPA)
+               MAPSET(WS-MAPSET)
+               INTO(CCTEL1I)
+           END-EXEC.
+      *
+           MOVE SPACES TO MENSAGEMO.
+           MOVE SPACES TO DIGITOO.
+      *
+           PERFORM 2100-VALIDA-TIPO
+               THRU 2100-VALIDA-TIPO-EXIT.
+      *
+           IF WS-TIPO-VALIDO
+               IF TIPOI = 'A'
+                   PERFORM 2200-VALIDA-AGENCIA
+                       THRU 2200-VALIDA-AGENCIA-EXIT
+               ELSE
+                   PERFORM 2300-VALIDA-CONTA
+                       THRU 2300-VALIDA-CONTA-EXIT
+               END-IF
+           END-IF.
+      *
+           EXEC CICS SEND MAP(WS-MAPA)
+               MAPSET(WS-MAPSET)
+               FROM(CCTEL1O)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+      *
+       2000-PROCESSA-TELA-EXIT.
+           EXIT.
+      *
+      ** VALIDA O CAMPO TIPO DIGITADO (SO ACEITA 'A' OU 'C')
+      *
+       2100-VALIDA-TIPO.
+      *
+           MOVE 'N' TO WS-SW-TIPO-VALIDO.
+      *
+           IF TIPOI NOT = 'A' AND TIPOI NOT = 'C'
+               MOVE 'INFORME A=AGENCIA OU C=CONTA NO CAMPO TIPO'
+                   TO MENSAGEMO
+               GO TO 2100-VALIDA-TIPO-EXIT
+           END-IF.
+      *
+           PERFORM 2150-DEEDITA-NUMERO
+               THRU 2150-DEEDITA-NUMERO-EXIT.
+      *
+           IF WS-NUMERO-TAM = ZERO
+               OR NUMEROI(1:WS-NUMERO-TAM) NOT NUMERIC
+               MOVE 'NUMERO INVALIDO -- DIGITE SOMENTE NUMEROS'
+                   TO MENSAGEMO
+               GO TO 2100-VALIDA-TIPO-EXIT
+           END-IF.
+      *
+           IF TIPOI = 'A' AND WS-NUMERO-TAM NOT = 4
+               MOVE 'NUMERO DE AGENCIA DEVE TER 4 DIGITOS'
+                   TO MENSAGEMO
+               GO TO 2100-VALIDA-TIPO-EXIT
+           END-IF.
+      *
+           MOVE 'S' TO WS-SW-TIPO-VALIDO.
+      *
+       2100-VALIDA-TIPO-EXIT.
+           EXIT.
+      *
+      ** ISOLA O NUMERO DIGITADO EM NUMEROI (DESCARTANDO OS BRANCOS
+      ** A DIREITA DEIXADOS PELO TERMINAL) E O JUSTIFICA A DIREITA,
+      ** COMPLETADO COM ZEROS A ESQUERDA, EM WS-NUMERO-EDITADO
+      *
+       2150-DEEDITA-NUMERO.
+      *
+           MOVE ZEROS  TO WS-NUMERO-TAM.
+           MOVE SPACES TO WS-NUMERO-TOKEN.
+      *
+           UNSTRING NUMEROI DELIMITED BY SPACE
+               INTO WS-NUMERO-TOKEN
+               COUNT IN WS-NUMERO-TAM
+           END-UNSTRING.
+      *
+           MOVE ZEROS TO WS-NUMERO-EDITADO.
+      *
+           IF WS-NUMERO-TAM > ZERO
+               COMPUTE WS-NUMERO-INICIO = 10 - WS-NUMERO-TAM
+               MOVE WS-NUMERO-TOKEN(1:WS-NUMERO-TAM)
+                   TO WS-NUMERO-EDITADO(WS-NUMERO-INICIO:WS-NUMERO-TAM)
+           END-IF.
+      *
+       2150-DEEDITA-NUMERO-EXIT.
+           EXIT.
+      *
+      ** CALCULA O DIGITO DE UMA AGENCIA (CHAMA CCAGENCI)
+      *
+       2200-VALIDA-AGENCIA.
+      *
+           MOVE WS-NUMERO-EDITADO(6:4) TO WS-PARM-AGENCIA-NUMERO.
+           MOVE SPACES TO WS-PARM-AGENCIA-DV.
+      *
+           CALL 'CCAGENCI' USING WS-PARM-AGENCIA.
+      *
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'NUMERO DE AGENCIA INVALIDO' TO MENSAGEMO
+           ELSE
+               MOVE WS-PARM-AGENCIA-DV TO DIGITOO
+               MOVE 'DIGITO CALCULADO COM SUCESSO' TO MENSAGEMO
+           END-IF.
+      *
+           MOVE 'CCAGENCI'  TO AUD-PROGRAMA-CHAMADO.
+           MOVE 'CCTELVAL'  TO AUD-PROGRAMA-CHAMADOR.
+           MOVE WS-PARM-AGENCIA-NUMERO TO AUD-NUMERO-VALIDADO.
+           MOVE WS-PARM-AGENCIA-DV     TO AUD-DIGITO-CALCULADO.
+           MOVE RETURN-CODE            TO AUD-RETURN-CODE.
+           PERFORM 2500-GRAVA-AUDITORIA
+               THRU 2500-GRAVA-AUDITORIA-EXIT.
+      *
+       2200-VALIDA-AGENCIA-EXIT.
+           EXIT.
+      *
+      ** CALCULA O DIGITO DE UMA CONTA (CHAMA CCDIGITO)
+      *
+       2300-VALIDA-CONTA.
+      *
+           MOVE WS-NUMERO-EDITADO TO WS-PARM-CONTA-NUMERO.
+           MOVE SPACES TO WS-PARM-CONTA-DV.
+      *
+           CALL 'CCDIGITO' USING WS-PARM-CONTA.
+      *
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'NUMERO DE CONTA INVALIDO' TO MENSAGEMO
+           ELSE
+               MOVE WS-PARM-CONTA-DV TO DIGITOO
+               MOVE 'DIGITO CALCULADO COM SUCESSO' TO MENSAGEMO
+           END-IF.
+      *
+           MOVE 'CCDIGITO'  TO AUD-PROGRAMA-CHAMADO.
+           MOVE 'CCTELVAL'  TO AUD-PROGRAMA-CHAMADOR.
+           MOVE WS-PARM-CONTA-NUMERO TO AUD-NUMERO-VALIDADO.
+           MOVE WS-PARM-CONTA-DV     TO AUD-DIGITO-CALCULADO.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           PERFORM 2500-GRAVA-AUDITORIA
+               THRU 2500-GRAVA-AUDITORIA-EXIT.
+      *
+       2300-VALIDA-CONTA-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DO REGISTRO DE AUDITORIA DA CONSULTA, VIA CONTROLE
+      ** DE ARQUIVO DO PROPRIO CICS (O ARQUIVO CCAUDITA E PARTILHADO
+      ** COM OS PROGRAMAS DE LOTE, QUE NAO RODAM SOB CICS E POR ISSO
+      ** O GRAVAM POR OPEN/WRITE/CLOSE COBOL NATIVO)
+      *
+       2500-GRAVA-AUDITORIA.
+      *
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+      *
+           EXEC CICS WRITE FILE('CCAUDITA')
+               FROM(REG-CCAUDIT)
+               RIDFLD(WS-AUD-RBA)
+               RBA
+           END-EXEC.
+      *
+       2500-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+      *
+      ** ENCERRA A TRANSACAO QUANDO O CAIXA APERTA PF3 OU CLEAR. E
+      ** ALCANCADO POR GO TO E TERMINA O PROGRAMA DIRETAMENTE -- NAO
+      ** DEVE CAIR PARA O PARAGRAFO SEGUINTE
+      *
+       8000-ENCERRA-TRANSACAO.
+      *
+           EXEC CICS SEND TEXT
+               FROM('VALIDACAO DE DIGITO ENCERRADA')
+               ERASE
+               FREEKB
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+           GOBACK.
+      *
+      ** TRATAMENTO DE ERRO: PROGRAMA NAO ENCONTRADO. E O ALVO DA
+      ** CONDICAO PGMIDERR ACIMA (GO TO IMPLICITO DO CICS) E TAMBEM
+      ** TERMINA O PROGRAMA DIRETAMENTE
+      *
+       9900-ERRO-PROGRAMA.
+      *
+           EXEC CICS SEND TEXT
+               FROM('ERRO: TRANSACAO CTEL NAO DISPONIVEL')
+               ERASE
+               FREEKB
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+           GOBACK.
+      *
+      ** PONTO UNICO DE RETORNO DA TRANSACAO, MANTENDO O DIALOGO COM
+      ** O CAIXA ATE ELE APERTAR PF3 OU CLEAR
+      *
+       9000-RETORNA-TRANSACAO.
+      *
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       END PROGRAM CCTELVAL.
