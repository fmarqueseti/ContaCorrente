@@ -0,0 +1,501 @@
+      ****************************************************************
+      * PROGRAM: CCVALLOTE                                           *
+      *                                                              *
+      * DESCRIPTION: VALIDACAO EM LOTE DOS DIGITOS VERIFICADORES DE  *
+      *              AGENCIA E CONTA CORRENTE DO BANCO FUTURE SCHOOL *
+      *              A PARTIR DE UM ARQUIVO SEQUENCIAL DE ENTRADA,   *
+      *              CHAMANDO CCAGENCI E CCDIGITO PARA CADA REGISTRO *
+      *              E EMITINDO RELATORIO DE EXCECOES                *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * ENVIRONMENT: MAINFRAME IBM ZOS                               *
+      *                                                              *
+      * INPUT                                                       *
+      *   CCEXTRAT   ARQUIVO SEQUENCIAL COM PARES AGENCIA/CONTA      *
+      *               RECEBIDOS DE OUTROS SISTEMAS PARA CONFERENCIA  *
+      *                                                              *
+      * OUTPUT                                                       *
+      *   CCVALRPT   RELATORIO IMPRESSO DE EXCECOES (DIGITOS QUE     *
+      *               NAO CONFEREM COM O DIGITO CALCULADO)           *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-09  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-17  FABIO MARQUES   CHECKPOINT/RESTART: GRAVA UM   *
+      *                               REGISTRO DE PROGRESSO (CCVAL-  *
+      *                               CKP) A CADA WS-CKP-INTERVALO   *
+      *                               REGISTROS E, QUANDO O PARAMETRO*
+      *                               CCVALPRM PEDE REINICIO, AVANCA *
+      *                               O ARQUIVO DE ENTRADA ATE O     *
+      *                               PONTO DO ULTIMO CHECKPOINT EM  *
+      *                               VEZ DE REPROCESSAR TUDO        *
+      *   2026-08-18  FABIO MARQUES   AS LINHAS DE EXCECAO NAO SAO   *
+      *                               MAIS GRAVADAS DIRETO NO        *
+      *                               CCVALRPT -- FICAM NUM BUFFER   *
+      *                               EM MEMORIA E SO SAO IMPRESSAS  *
+      *                               QUANDO O PROXIMO CHECKPOINT E  *
+      *                               GRAVADO (OU NO FIM NORMAL DO   *
+      *                               JOB). ASSIM, SE A RODADA CAIR  *
+      *                               ENTRE DOIS CHECKPOINTS, AS     *
+      *                               LINHAS AINDA NAO CONFIRMADAS   *
+      *                               NUNCA CHEGAM A SER GRAVADAS, E *
+      *                               O REINICIO NAO AS DUPLICA AO   *
+      *                               REPROCESSAR OS MESMOS REGISTROS*
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCVALLOTE.
+       AUTHOR. FABIO MARQUES.
+           INSTALLATION. MAINFRAME Z/OS.
+           DATE-WRITTEN. 2026-08-09.
+           DATE-COMPILED. 2026-08-09.
+           SECURITY. CONFIDENTIAL.
+       REMARKS. VALIDACAO EM LOTE DOS DIGITOS VERIFICADORES DE
+           AGENCIA E CONTA CORRENTE, COM EMISSAO DE RELATORIO DE
+           EXCECOES.
+      *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CCEXTRAT ASSIGN TO CCEXTRAT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CCVALRPT ASSIGN TO CCVALRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CCVALPRM ASSIGN TO CCVALPRM
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CCVALCKP ASSIGN TO CCVALCKP
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      ************************* DATA DIVISION ************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CCEXTRAT
+           RECORDING MODE IS F.
+       01 REG-CCEXTRAT.
+           05 ENT-AGENCIA           PIC 9(04).
+           05 ENT-AGENCIA-DV        PIC X(01).
+           05 ENT-CONTA             PIC 9(09).
+           05 ENT-CONTA-DV          PIC X(01).
+           05 FILLER                PIC X(65).
+      *
+       FD  CCVALRPT
+           RECORDING MODE IS F.
+       01 REG-CCVALRPT               PIC X(133).
+      *
+      ** PARAMETRO DE EXECUCAO: INDICA SE ESTA RODADA E UM REINICIO
+      ** APOS UMA RODADA ANTERIOR INTERROMPIDA
+      *
+       FD  CCVALPRM
+           RECORDING MODE IS F.
+       01 REG-CCVALPRM.
+           05 PRM-IND-REINICIO      PIC X(01).
+               88 PRM-REINICIO                 VALUE 'S'.
+           05 FILLER                PIC X(79).
+      *
+      ** CHECKPOINT: UM REGISTRO NOVO E ACRESCENTADO A CADA
+      ** WS-CKP-INTERVALO REGISTROS PROCESSADOS; NUM REINICIO, O
+      ** ULTIMO REGISTRO DO ARQUIVO E O PONTO DE ONDE RETOMAR
+      *
+       FD  CCVALCKP
+           RECORDING MODE IS F.
+       01 REG-CCVALCKP.
+           05 CKP-QTD-LIDOS         PIC 9(07).
+           05 CKP-QTD-EXCECOES      PIC 9(07).
+           05 CKP-DATA              PIC 9(08).
+           05 CKP-HORA              PIC 9(08).
+           05 FILLER                PIC X(46).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES.
+           05 WS-SW-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQUIVO               VALUE 'S'.
+           05 WS-SW-REINICIO        PIC X(01) VALUE 'N'.
+               88 WS-E-REINICIO                VALUE 'S'.
+           05 WS-SW-FIM-CKP         PIC X(01) VALUE 'N'.
+               88 WS-FIM-CKP                   VALUE 'S'.
+      *
+       01 WS-CONTADORES.
+           05 WS-QTD-LIDOS          PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-EXCECOES       PIC 9(07) VALUE ZEROS.
+      *
+       01 WS-CHECKPOINT.
+           05 WS-CKP-INTERVALO      PIC 9(05) VALUE 1000.
+           05 WS-QTD-DESDE-CKP      PIC 9(05) VALUE ZEROS.
+           05 WS-CKP-QTD-LIDOS-SALVO    PIC 9(07) VALUE ZEROS.
+           05 WS-CKP-QTD-EXCECOES-SALVO PIC 9(07) VALUE ZEROS.
+           05 WS-CONTADOR-AVANCO    PIC 9(07) VALUE ZEROS.
+      *
+      ** BUFFER DE LINHAS DE EXCECAO AINDA NAO IMPRESSAS NO RELATORIO.
+      ** AS LINHAS SO VAO PARA O CCVALRPT QUANDO O CHECKPOINT QUE AS
+      ** COBRE E EFETIVAMENTE GRAVADO -- DIMENSIONADO PARA O PIOR
+      ** CASO DE DUAS EXCECOES (AGENCIA E CONTA) EM CADA UM DOS
+      ** WS-CKP-INTERVALO REGISTROS DE UM INTERVALO DE CHECKPOINT
+      *
+       01 WS-BUFFER-EXCECOES.
+           05 WS-QTD-BUFFER         PIC 9(05) VALUE ZEROS.
+           05 WS-BUFFER-EXCECAO OCCURS 2000 TIMES
+                                 INDEXED BY WS-IDX-BUFFER.
+               10 WS-BUFFER-LINHA   PIC X(133).
+      *
+       01 WS-PARM-AGENCIA.
+           05 WS-PARM-AGENCIA-TAM   PIC S9(04) COMP VALUE 4.
+           05 WS-PARM-AGENCIA-GROUP.
+               10 WS-PARM-AGENCIA-NUMERO PIC 9(04).
+           05 WS-PARM-AGENCIA-DV    PIC X(01).
+           05 WS-PARM-AGENCIA-CHAMADOR PIC X(09) VALUE 'CCVALLOTE'.
+           05 WS-PARM-AGENCIA-AMBIENTE PIC X(01) VALUE SPACES.
+      *
+       01 WS-PARM-CONTA.
+           05 WS-PARM-CONTA-TAM     PIC S9(04) COMP VALUE 9.
+           05 WS-PARM-CONTA-GROUP.
+               10 WS-PARM-CONTA-NUMERO PIC 9(09).
+           05 WS-PARM-CONTA-DV      PIC X(01).
+           05 WS-PARM-CONTA-CHAMADOR   PIC X(09) VALUE 'CCVALLOTE'.
+           05 WS-PARM-CONTA-ALGORITMO  PIC X(02) VALUE SPACES.
+           05 WS-PARM-CONTA-AMBIENTE   PIC X(01) VALUE SPACES.
+      *
+       01 WS-RETURN-CODES.
+           05 WS-RC-AGENCIA         PIC S9(04) COMP VALUE ZERO.
+           05 WS-RC-CONTA           PIC S9(04) COMP VALUE ZERO.
+      *
+       01 WS-LINHAS-RELATORIO.
+           05 WS-CABECALHO-1.
+               10 FILLER            PIC X(40) VALUE
+                   'BANCO FUTURE SCHOOL'.
+               10 FILLER            PIC X(40) VALUE
+                   'RELATORIO DE EXCECOES - CCVALLOTE'.
+               10 FILLER            PIC X(53) VALUE SPACES.
+      *
+           05 WS-CABECALHO-2.
+               10 FILLER            PIC X(50) VALUE
+                   'AGENCIA DV-SUB DV-CALC  CONTA      DV-SUB DV-CALC'.
+               10 FILLER            PIC X(83) VALUE SPACES.
+      *
+           05 WS-LINHA-DETALHE.
+               10 DET-AGENCIA       PIC 9(04).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-AGENCIA-DV-SUB PIC X(01).
+               10 FILLER            PIC X(06) VALUE SPACES.
+               10 DET-AGENCIA-DV-CALC PIC X(01).
+               10 FILLER            PIC X(06) VALUE SPACES.
+               10 DET-CONTA         PIC 9(09).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-CONTA-DV-SUB  PIC X(01).
+               10 FILLER            PIC X(06) VALUE SPACES.
+               10 DET-CONTA-DV-CALC PIC X(01).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-MOTIVO        PIC X(30).
+               10 FILLER            PIC X(62) VALUE SPACES.
+      *
+           05 WS-LINHA-TOTAIS.
+               10 FILLER            PIC X(27) VALUE
+                   'TOTAL DE REGISTROS LIDOS: '.
+               10 TOT-LIDOS         PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(08) VALUE SPACES.
+               10 FILLER            PIC X(23) VALUE
+                   'TOTAL DE EXCECOES:     '.
+               10 TOT-EXCECOES      PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(53) VALUE SPACES.
+      *
+      ********************** PROCEDURE DIVISION *********************
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           PERFORM 2000-PROCESSA-REGISTRO
+               THRU 2000-PROCESSA-REGISTRO-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+      *
+           PERFORM 9000-FINALIZACAO
+               THRU 9000-FINALIZACAO-EXIT.
+      *
+           STOP RUN.
+      *
+      ** INICIALIZACAO
+      *
+       1000-INICIALIZACAO.
+      *
+           OPEN INPUT CCVALPRM.
+      *
+           READ CCVALPRM
+               AT END
+                   MOVE 'N' TO PRM-IND-REINICIO
+           END-READ.
+      *
+           MOVE PRM-IND-REINICIO TO WS-SW-REINICIO.
+      *
+           CLOSE CCVALPRM.
+      *
+           OPEN INPUT CCEXTRAT.
+      *
+           IF WS-E-REINICIO
+               PERFORM 1100-RECUPERA-CHECKPOINT
+                   THRU 1100-RECUPERA-CHECKPOINT-EXIT
+               PERFORM 1200-AVANCA-ARQUIVO
+                   THRU 1200-AVANCA-ARQUIVO-EXIT
+               OPEN EXTEND CCVALRPT
+               OPEN EXTEND CCVALCKP
+           ELSE
+               OPEN OUTPUT CCVALRPT
+               OPEN OUTPUT CCVALCKP
+               WRITE REG-CCVALRPT FROM WS-CABECALHO-1
+               WRITE REG-CCVALRPT FROM WS-CABECALHO-2
+           END-IF.
+      *
+           PERFORM 2100-LER-CCEXTRAT
+               THRU 2100-LER-CCEXTRAT-EXIT.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ** LE O ARQUIVO DE CHECKPOINT DA RODADA ANTERIOR E FICA COM OS
+      ** CONTADORES DO ULTIMO REGISTRO GRAVADO (O MAIS RECENTE)
+      *
+       1100-RECUPERA-CHECKPOINT.
+      *
+           OPEN INPUT CCVALCKP.
+      *
+           PERFORM 1110-LER-CCVALCKP
+               THRU 1110-LER-CCVALCKP-EXIT
+               UNTIL WS-FIM-CKP.
+      *
+           CLOSE CCVALCKP.
+      *
+           MOVE WS-CKP-QTD-LIDOS-SALVO    TO WS-QTD-LIDOS.
+           MOVE WS-CKP-QTD-EXCECOES-SALVO TO WS-QTD-EXCECOES.
+      *
+       1100-RECUPERA-CHECKPOINT-EXIT.
+           EXIT.
+      *
+       1110-LER-CCVALCKP.
+      *
+           READ CCVALCKP
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-CKP
+                   GO TO 1110-LER-CCVALCKP-EXIT
+           END-READ.
+      *
+           MOVE CKP-QTD-LIDOS    TO WS-CKP-QTD-LIDOS-SALVO.
+           MOVE CKP-QTD-EXCECOES TO WS-CKP-QTD-EXCECOES-SALVO.
+      *
+       1110-LER-CCVALCKP-EXIT.
+           EXIT.
+      *
+      ** AVANCA O ARQUIVO DE ENTRADA ATE O PONTO JA VALIDADO NA
+      ** RODADA ANTERIOR, SEM REPROCESSAR OS REGISTROS JA CONFERIDOS
+      *
+       1200-AVANCA-ARQUIVO.
+      *
+           PERFORM 1210-LER-PARA-AVANCO
+               THRU 1210-LER-PARA-AVANCO-EXIT
+               VARYING WS-CONTADOR-AVANCO FROM 1 BY 1
+               UNTIL WS-CONTADOR-AVANCO > WS-CKP-QTD-LIDOS-SALVO
+                   OR WS-FIM-ARQUIVO.
+      *
+       1200-AVANCA-ARQUIVO-EXIT.
+           EXIT.
+      *
+       1210-LER-PARA-AVANCO.
+      *
+           READ CCEXTRAT
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-ARQUIVO
+           END-READ.
+      *
+       1210-LER-PARA-AVANCO-EXIT.
+           EXIT.
+      *
+      ** PROCESSAMENTO DE CADA REGISTRO DO EXTRATO
+      *
+       2000-PROCESSA-REGISTRO.
+      *
+           ADD 1 TO WS-QTD-LIDOS.
+      *
+           PERFORM 2200-VALIDA-AGENCIA
+               THRU 2200-VALIDA-AGENCIA-EXIT.
+      *
+           PERFORM 2300-VALIDA-CONTA
+               THRU 2300-VALIDA-CONTA-EXIT.
+      *
+           ADD 1 TO WS-QTD-DESDE-CKP.
+      *
+           IF WS-QTD-DESDE-CKP >= WS-CKP-INTERVALO
+               PERFORM 2500-GRAVA-CHECKPOINT
+                   THRU 2500-GRAVA-CHECKPOINT-EXIT
+               MOVE ZEROS TO WS-QTD-DESDE-CKP
+           END-IF.
+      *
+           PERFORM 2100-LER-CCEXTRAT
+               THRU 2100-LER-CCEXTRAT-EXIT.
+      *
+       2000-PROCESSA-REGISTRO-EXIT.
+           EXIT.
+      *
+      ** LEITURA DO ARQUIVO DE ENTRADA
+      *
+       2100-LER-CCEXTRAT.
+      *
+           READ CCEXTRAT
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-ARQUIVO
+                   GO TO 2100-LER-CCEXTRAT-EXIT
+           END-READ.
+      *
+       2100-LER-CCEXTRAT-EXIT.
+           EXIT.
+      *
+      ** VALIDACAO DO DIGITO DA AGENCIA VIA CCAGENCI
+      *
+       2200-VALIDA-AGENCIA.
+      *
+           MOVE ENT-AGENCIA TO WS-PARM-AGENCIA-NUMERO.
+           MOVE SPACES      TO WS-PARM-AGENCIA-DV.
+      *
+           CALL 'CCAGENCI' USING WS-PARM-AGENCIA.
+           MOVE RETURN-CODE TO WS-RC-AGENCIA.
+      *
+           IF WS-RC-AGENCIA NOT = ZERO
+               MOVE 'NUMERO DE AGENCIA INVALIDO'
+                   TO DET-MOTIVO
+               PERFORM 2400-GRAVA-EXCECAO
+                   THRU 2400-GRAVA-EXCECAO-EXIT
+               GO TO 2200-VALIDA-AGENCIA-EXIT
+           END-IF.
+      *
+           IF WS-PARM-AGENCIA-DV NOT = ENT-AGENCIA-DV
+               MOVE 'DIGITO DA AGENCIA NAO CONFERE'
+                   TO DET-MOTIVO
+               PERFORM 2400-GRAVA-EXCECAO
+                   THRU 2400-GRAVA-EXCECAO-EXIT
+           END-IF.
+      *
+       2200-VALIDA-AGENCIA-EXIT.
+           EXIT.
+      *
+      ** VALIDACAO DO DIGITO DA CONTA VIA CCDIGITO
+      *
+       2300-VALIDA-CONTA.
+      *
+           MOVE ENT-CONTA   TO WS-PARM-CONTA-NUMERO.
+           MOVE SPACES      TO WS-PARM-CONTA-DV.
+      *
+           CALL 'CCDIGITO' USING WS-PARM-CONTA.
+           MOVE RETURN-CODE TO WS-RC-CONTA.
+      *
+           IF WS-RC-CONTA NOT = ZERO
+               MOVE 'NUMERO DE CONTA INVALIDO'
+                   TO DET-MOTIVO
+               PERFORM 2400-GRAVA-EXCECAO
+                   THRU 2400-GRAVA-EXCECAO-EXIT
+               GO TO 2300-VALIDA-CONTA-EXIT
+           END-IF.
+      *
+           IF WS-PARM-CONTA-DV NOT = ENT-CONTA-DV
+               MOVE 'DIGITO DA CONTA NAO CONFERE'
+                   TO DET-MOTIVO
+               PERFORM 2400-GRAVA-EXCECAO
+                   THRU 2400-GRAVA-EXCECAO-EXIT
+           END-IF.
+      *
+       2300-VALIDA-CONTA-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DE UMA LINHA DE EXCECAO NO RELATORIO
+      *
+       2400-GRAVA-EXCECAO.
+      *
+           ADD 1 TO WS-QTD-EXCECOES.
+      *
+           MOVE ENT-AGENCIA          TO DET-AGENCIA.
+           MOVE ENT-AGENCIA-DV       TO DET-AGENCIA-DV-SUB.
+           MOVE WS-PARM-AGENCIA-DV   TO DET-AGENCIA-DV-CALC.
+           MOVE ENT-CONTA            TO DET-CONTA.
+           MOVE ENT-CONTA-DV         TO DET-CONTA-DV-SUB.
+           MOVE WS-PARM-CONTA-DV     TO DET-CONTA-DV-CALC.
+      *
+           ADD 1 TO WS-QTD-BUFFER.
+           MOVE WS-LINHA-DETALHE TO WS-BUFFER-LINHA(WS-QTD-BUFFER).
+      *
+       2400-GRAVA-EXCECAO-EXIT.
+           EXIT.
+      *
+      ** IMPRESSAO NO CCVALRPT DE TODAS AS LINHAS DE EXCECAO EM
+      ** BUFFER DESDE O CHECKPOINT ANTERIOR, E ESVAZIAMENTO DO BUFFER
+      *
+       2450-DESCARREGA-BUFFER.
+      *
+           PERFORM 2460-GRAVA-LINHA-BUFFER
+               THRU 2460-GRAVA-LINHA-BUFFER-EXIT
+               VARYING WS-IDX-BUFFER FROM 1 BY 1
+               UNTIL WS-IDX-BUFFER > WS-QTD-BUFFER.
+      *
+           MOVE ZEROS TO WS-QTD-BUFFER.
+      *
+       2450-DESCARREGA-BUFFER-EXIT.
+           EXIT.
+      *
+       2460-GRAVA-LINHA-BUFFER.
+      *
+           WRITE REG-CCVALRPT FROM WS-BUFFER-LINHA(WS-IDX-BUFFER).
+      *
+       2460-GRAVA-LINHA-BUFFER-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DE UM REGISTRO DE CHECKPOINT COM O PROGRESSO ATUAL.
+      ** O BUFFER DE EXCECOES SO E IMPRESSO NO RELATORIO NESTE PONTO,
+      ** PARA QUE O QUE ESTIVER NO CCVALRPT CORRESPONDA SEMPRE A UM
+      ** PONTO DE CHECKPOINT JA GRAVADO
+      *
+       2500-GRAVA-CHECKPOINT.
+      *
+           PERFORM 2450-DESCARREGA-BUFFER
+               THRU 2450-DESCARREGA-BUFFER-EXIT.
+      *
+           MOVE WS-QTD-LIDOS    TO CKP-QTD-LIDOS.
+           MOVE WS-QTD-EXCECOES TO CKP-QTD-EXCECOES.
+           ACCEPT CKP-DATA FROM DATE YYYYMMDD.
+           ACCEPT CKP-HORA FROM TIME.
+      *
+           WRITE REG-CCVALCKP.
+      *
+       2500-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      ** FINALIZACAO E IMPRESSAO DOS TOTAIS
+      *
+       9000-FINALIZACAO.
+      *
+           PERFORM 2450-DESCARREGA-BUFFER
+               THRU 2450-DESCARREGA-BUFFER-EXIT.
+      *
+           MOVE WS-QTD-LIDOS    TO TOT-LIDOS.
+           MOVE WS-QTD-EXCECOES TO TOT-EXCECOES.
+      *
+           WRITE REG-CCVALRPT FROM WS-LINHA-TOTAIS.
+      *
+           PERFORM 2500-GRAVA-CHECKPOINT
+               THRU 2500-GRAVA-CHECKPOINT-EXIT.
+      *
+           CLOSE CCEXTRAT.
+           CLOSE CCVALRPT.
+           CLOSE CCVALCKP.
+      *
+       9000-FINALIZACAO-EXIT.
+           EXIT.
+      *
+       END PROGRAM CCVALLOTE.
