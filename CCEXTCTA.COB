@@ -0,0 +1,407 @@
+      ****************************************************************
+      * PROGRAM: CCEXTCTA                                            *
+      *                                                              *
+      * DESCRIPTION: EMISSAO DE EXTRATO PERIODICO DE CONTA CORRENTE  *
+      *              DO BANCO FUTURE SCHOOL. LE O HISTORICO DE       *
+      *              MOVIMENTO (CTAMOV) GRAVADO PELO CCLANCTO PARA A *
+      *              FAIXA DE AGENCIA/CONTA INFORMADA EM CCEXTPRM,   *
+      *              ORDENA POR AGENCIA E CONTA E IMPRIME O SALDO DE *
+      *              ABERTURA, OS LANCAMENTOS, O SALDO CORRENTE A    *
+      *              CADA LANCAMENTO E O SALDO DE FECHAMENTO         *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * ENVIRONMENT: MAINFRAME IBM ZOS                               *
+      *                                                              *
+      * INPUT                                                       *
+      *   CCEXTPRM   PARAMETRO COM A FAIXA DE AGENCIA/CONTA A EMITIR *
+      *   CTAMOV     HISTORICO DE MOVIMENTO DE CONTA CORRENTE        *
+      *                                                              *
+      * OUTPUT                                                       *
+      *   CCEXTRPT   EXTRATO IMPRESSO POR CONTA                      *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-13  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-19  FABIO MARQUES   AJUSTA WS-LINHA-ABERTURA E     *
+      *                               WS-LINHA-FECHAMENTO PARA 133   *
+      *                               BYTES (BATIAM COM O TAMANHO DE *
+      *                               REG-CCEXTRPT); ACRESCENTA 88   *
+      *                               SRT-ABERTURA (ESPELHANDO O     *
+      *                               MOV-ABERTURA DE CTAMOV.CPY) E  *
+      *                               PASSA 3300-ABRE-CONTA A TRATAR *
+      *                               O SALDO DE ABERTURA EXPLICI-   *
+      *                               TAMENTE, EM VEZ DE DEPENDIR DA *
+      *                               SUBTRACAO DO RAMO SRT-CREDITO  *
+      *                               DAR ZERO POR COINCIDENCIA      *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCEXTCTA.
+       AUTHOR. FABIO MARQUES.
+           INSTALLATION. MAINFRAME Z/OS.
+           DATE-WRITTEN. 2026-08-13.
+           DATE-COMPILED. 2026-08-13.
+           SECURITY. CONFIDENTIAL.
+       REMARKS. EMISSAO DE EXTRATO PERIODICO DE CONTA CORRENTE.
+      *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CCEXTPRM ASSIGN TO CCEXTPRM
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CTAMOV ASSIGN TO CTAMOV
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CCEXTRPT ASSIGN TO CCEXTRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT SORTWK01 ASSIGN TO SORTWK01.
+      *
+      ************************* DATA DIVISION ************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CCEXTPRM
+           RECORDING MODE IS F.
+       01 REG-CCEXTPRM.
+           05 PRM-AGENCIA-DE        PIC 9(04).
+           05 PRM-CONTA-DE          PIC 9(09).
+           05 PRM-AGENCIA-ATE       PIC 9(04).
+           05 PRM-CONTA-ATE         PIC 9(09).
+           05 FILLER                PIC X(54).
+      *
+       FD  CTAMOV
+           RECORDING MODE IS F.
+       COPY CTAMOV.
+      *
+       FD  CCEXTRPT
+           RECORDING MODE IS F.
+       01 REG-CCEXTRPT               PIC X(133).
+      *
+       SD  SORTWK01.
+       01 REG-SORT-CTAMOV.
+           05 SRT-AGENCIA            PIC 9(04).
+           05 SRT-CONTA              PIC 9(09).
+           05 SRT-DATA               PIC 9(08).
+           05 SRT-TIPO               PIC X(01).
+               88 SRT-DEBITO                   VALUE 'D'.
+               88 SRT-CREDITO                  VALUE 'C'.
+               88 SRT-ABERTURA                 VALUE 'A'.
+           05 SRT-VALOR              PIC 9(13)V99.
+           05 SRT-HISTORICO          PIC X(40).
+           05 SRT-SALDO-APOS         PIC S9(13)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES.
+           05 WS-SW-FIM-CTAMOV      PIC X(01) VALUE 'N'.
+               88 WS-FIM-CTAMOV                 VALUE 'S'.
+           05 WS-SW-FIM-SORT        PIC X(01) VALUE 'N'.
+               88 WS-FIM-SORT                   VALUE 'S'.
+           05 WS-SW-PRIMEIRA-CONTA  PIC X(01) VALUE 'S'.
+               88 WS-E-PRIMEIRA-CONTA           VALUE 'S'.
+      *
+       01 WS-FAIXA.
+           05 WS-CHAVE-DE           PIC 9(13) VALUE ZEROS.
+           05 WS-CHAVE-ATE          PIC 9(13) VALUE ZEROS.
+           05 WS-CHAVE-MOV          PIC 9(13) VALUE ZEROS.
+      *
+       01 WS-CONTROLE-QUEBRA.
+           05 WS-AGENCIA-ANTERIOR   PIC 9(04) VALUE ZEROS.
+           05 WS-CONTA-ANTERIOR     PIC 9(09) VALUE ZEROS.
+      *
+       01 WS-SALDOS.
+           05 WS-SALDO-ABERTURA     PIC S9(13)V99 VALUE ZEROS.
+           05 WS-SALDO-ATUAL        PIC S9(13)V99 VALUE ZEROS.
+      *
+       01 WS-DATA-GERACAO.
+           05 WS-ANO-GERACAO        PIC 9(04).
+           05 WS-MES-GERACAO        PIC 9(02).
+           05 WS-DIA-GERACAO        PIC 9(02).
+      *
+       01 WS-LINHAS-RELATORIO.
+           05 WS-CABECALHO-1.
+               10 FILLER            PIC X(20) VALUE
+                   'BANCO FUTURE SCHOOL'.
+               10 FILLER            PIC X(20) VALUE
+                   'EXTRATO DE CONTA'.
+               10 FILLER            PIC X(10) VALUE
+                   'EMISSAO: '.
+               10 CAB-DIA            PIC 9(02).
+               10 FILLER            PIC X(01) VALUE '/'.
+               10 CAB-MES            PIC 9(02).
+               10 FILLER            PIC X(01) VALUE '/'.
+               10 CAB-ANO            PIC 9(04).
+               10 FILLER            PIC X(65) VALUE SPACES.
+      *
+           05 WS-LINHA-CONTA.
+               10 FILLER            PIC X(10) VALUE 'AGENCIA: '.
+               10 LC-AGENCIA        PIC 9(04).
+               10 FILLER            PIC X(10) VALUE SPACES.
+               10 FILLER            PIC X(08) VALUE 'CONTA: '.
+               10 LC-CONTA          PIC 9(09).
+               10 FILLER            PIC X(90) VALUE SPACES.
+      *
+           05 WS-CABECALHO-DETALHE.
+               10 FILLER            PIC X(50) VALUE
+                   'DATA       HISTORICO                  TIPO'.
+               10 FILLER            PIC X(25) VALUE
+                   'VALOR          SALDO'.
+               10 FILLER            PIC X(58) VALUE SPACES.
+      *
+           05 WS-LINHA-ABERTURA.
+               10 FILLER            PIC X(20) VALUE
+                   'SALDO DE ABERTURA: '.
+               10 LA-SALDO          PIC ---,---,---,--9.99.
+               10 FILLER            PIC X(95) VALUE SPACES.
+      *
+           05 WS-LINHA-LANCAMENTO.
+               10 LL-DATA           PIC 9999/99/99.
+               10 FILLER            PIC X(03) VALUE SPACES.
+               10 LL-HISTORICO      PIC X(30).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 LL-TIPO           PIC X(01).
+               10 FILLER            PIC X(04) VALUE SPACES.
+               10 LL-VALOR          PIC ---,---,---,--9.99.
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 LL-SALDO          PIC ---,---,---,--9.99.
+               10 FILLER            PIC X(20) VALUE SPACES.
+      *
+           05 WS-LINHA-FECHAMENTO.
+               10 FILLER            PIC X(21) VALUE
+                   'SALDO DE FECHAMENTO: '.
+               10 LF-SALDO          PIC ---,---,---,--9.99.
+               10 FILLER            PIC X(94) VALUE SPACES.
+      *
+      ********************** PROCEDURE DIVISION *********************
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           SORT SORTWK01
+               ON ASCENDING KEY SRT-AGENCIA SRT-CONTA SRT-DATA
+               INPUT PROCEDURE IS 2000-FILTRA-MOVIMENTO
+               OUTPUT PROCEDURE IS 3000-IMPRIME-EXTRATO.
+      *
+           PERFORM 9000-FINALIZACAO
+               THRU 9000-FINALIZACAO-EXIT.
+      *
+           STOP RUN.
+      *
+      ** INICIALIZACAO
+      *
+       1000-INICIALIZACAO.
+      *
+           OPEN INPUT  CCEXTPRM.
+           OPEN OUTPUT CCEXTRPT.
+      *
+           READ CCEXTPRM
+               AT END
+                   MOVE ZEROS TO PRM-AGENCIA-DE PRM-CONTA-DE
+                   MOVE 9999  TO PRM-AGENCIA-ATE
+                   MOVE 999999999 TO PRM-CONTA-ATE
+           END-READ.
+      *
+           COMPUTE WS-CHAVE-DE  = PRM-AGENCIA-DE  * 1000000000
+                                   + PRM-CONTA-DE.
+           COMPUTE WS-CHAVE-ATE = PRM-AGENCIA-ATE * 1000000000
+                                   + PRM-CONTA-ATE.
+      *
+           CLOSE CCEXTPRM.
+      *
+           ACCEPT WS-DATA-GERACAO FROM DATE YYYYMMDD.
+           MOVE WS-DIA-GERACAO  TO CAB-DIA.
+           MOVE WS-MES-GERACAO  TO CAB-MES.
+           MOVE WS-ANO-GERACAO  TO CAB-ANO.
+      *
+           WRITE REG-CCEXTRPT FROM WS-CABECALHO-1.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ** INPUT PROCEDURE DO SORT: SELECIONA OS MOVIMENTOS DA FAIXA
+      *
+       2000-FILTRA-MOVIMENTO.
+      *
+           OPEN INPUT CTAMOV.
+      *
+           PERFORM 2100-LER-CTAMOV
+               THRU 2100-LER-CTAMOV-EXIT.
+      *
+           PERFORM 2200-AVALIA-MOVIMENTO
+               THRU 2200-AVALIA-MOVIMENTO-EXIT
+               UNTIL WS-FIM-CTAMOV.
+      *
+           CLOSE CTAMOV.
+      *
+       2000-FILTRA-MOVIMENTO-EXIT.
+           EXIT.
+      *
+       2100-LER-CTAMOV.
+      *
+           READ CTAMOV
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-CTAMOV
+                   GO TO 2100-LER-CTAMOV-EXIT
+           END-READ.
+      *
+       2100-LER-CTAMOV-EXIT.
+           EXIT.
+      *
+       2200-AVALIA-MOVIMENTO.
+      *
+           COMPUTE WS-CHAVE-MOV = MOV-AGENCIA * 1000000000
+                                   + MOV-CONTA.
+      *
+           IF WS-CHAVE-MOV >= WS-CHAVE-DE AND
+              WS-CHAVE-MOV <= WS-CHAVE-ATE
+               MOVE MOV-AGENCIA    TO SRT-AGENCIA
+               MOVE MOV-CONTA      TO SRT-CONTA
+               MOVE MOV-DATA       TO SRT-DATA
+               MOVE MOV-TIPO       TO SRT-TIPO
+               MOVE MOV-VALOR      TO SRT-VALOR
+               MOVE MOV-HISTORICO  TO SRT-HISTORICO
+               MOVE MOV-SALDO-APOS TO SRT-SALDO-APOS
+               RELEASE REG-SORT-CTAMOV
+           END-IF.
+      *
+           PERFORM 2100-LER-CTAMOV
+               THRU 2100-LER-CTAMOV-EXIT.
+      *
+       2200-AVALIA-MOVIMENTO-EXIT.
+           EXIT.
+      *
+      ** OUTPUT PROCEDURE DO SORT: IMPRIME O EXTRATO COM QUEBRA DE
+      ** CONTROLE POR AGENCIA/CONTA
+      *
+       3000-IMPRIME-EXTRATO.
+      *
+           PERFORM 3100-RETORNA-SORT
+               THRU 3100-RETORNA-SORT-EXIT.
+      *
+           PERFORM 3200-PROCESSA-MOVIMENTO
+               THRU 3200-PROCESSA-MOVIMENTO-EXIT
+               UNTIL WS-FIM-SORT.
+      *
+           IF NOT WS-E-PRIMEIRA-CONTA
+               PERFORM 3400-FECHA-CONTA
+                   THRU 3400-FECHA-CONTA-EXIT
+           END-IF.
+      *
+       3000-IMPRIME-EXTRATO-EXIT.
+           EXIT.
+      *
+       3100-RETORNA-SORT.
+      *
+           RETURN SORTWK01
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-SORT
+                   GO TO 3100-RETORNA-SORT-EXIT
+           END-RETURN.
+      *
+       3100-RETORNA-SORT-EXIT.
+           EXIT.
+      *
+       3200-PROCESSA-MOVIMENTO.
+      *
+           IF WS-E-PRIMEIRA-CONTA
+              OR SRT-AGENCIA NOT = WS-AGENCIA-ANTERIOR
+              OR SRT-CONTA   NOT = WS-CONTA-ANTERIOR
+               IF NOT WS-E-PRIMEIRA-CONTA
+                   PERFORM 3400-FECHA-CONTA
+                       THRU 3400-FECHA-CONTA-EXIT
+               END-IF
+               PERFORM 3300-ABRE-CONTA
+                   THRU 3300-ABRE-CONTA-EXIT
+           END-IF.
+      *
+           PERFORM 3500-IMPRIME-LANCAMENTO
+               THRU 3500-IMPRIME-LANCAMENTO-EXIT.
+      *
+           PERFORM 3100-RETORNA-SORT
+               THRU 3100-RETORNA-SORT-EXIT.
+      *
+       3200-PROCESSA-MOVIMENTO-EXIT.
+           EXIT.
+      *
+      ** ABERTURA DE UMA NOVA CONTA NO EXTRATO (PRIMEIRO MOVIMENTO)
+      *
+       3300-ABRE-CONTA.
+      *
+           MOVE 'N' TO WS-SW-PRIMEIRA-CONTA.
+           MOVE SRT-AGENCIA TO WS-AGENCIA-ANTERIOR.
+           MOVE SRT-CONTA   TO WS-CONTA-ANTERIOR.
+      *
+           IF SRT-ABERTURA
+               MOVE SRT-SALDO-APOS TO WS-SALDO-ABERTURA
+           ELSE
+               IF SRT-DEBITO
+                   COMPUTE WS-SALDO-ABERTURA =
+                       SRT-SALDO-APOS + SRT-VALOR
+               ELSE
+                   COMPUTE WS-SALDO-ABERTURA =
+                       SRT-SALDO-APOS - SRT-VALOR
+               END-IF
+           END-IF.
+      *
+           MOVE WS-SALDO-ABERTURA TO WS-SALDO-ATUAL.
+      *
+           MOVE SRT-AGENCIA TO LC-AGENCIA.
+           MOVE SRT-CONTA   TO LC-CONTA.
+           WRITE REG-CCEXTRPT FROM WS-LINHA-CONTA.
+           WRITE REG-CCEXTRPT FROM WS-CABECALHO-DETALHE.
+      *
+           MOVE WS-SALDO-ABERTURA TO LA-SALDO.
+           WRITE REG-CCEXTRPT FROM WS-LINHA-ABERTURA.
+      *
+       3300-ABRE-CONTA-EXIT.
+           EXIT.
+      *
+      ** IMPRESSAO DE UM LANCAMENTO E ATUALIZACAO DO SALDO CORRENTE
+      *
+       3500-IMPRIME-LANCAMENTO.
+      *
+           MOVE SRT-SALDO-APOS TO WS-SALDO-ATUAL.
+      *
+           MOVE SRT-DATA      TO LL-DATA.
+           MOVE SRT-HISTORICO TO LL-HISTORICO.
+           MOVE SRT-TIPO      TO LL-TIPO.
+           MOVE SRT-VALOR     TO LL-VALOR.
+           MOVE WS-SALDO-ATUAL TO LL-SALDO.
+      *
+           WRITE REG-CCEXTRPT FROM WS-LINHA-LANCAMENTO.
+      *
+       3500-IMPRIME-LANCAMENTO-EXIT.
+           EXIT.
+      *
+      ** FECHAMENTO DA CONTA CORRENTE NO EXTRATO (ULTIMO MOVIMENTO)
+      *
+       3400-FECHA-CONTA.
+      *
+           MOVE WS-SALDO-ATUAL TO LF-SALDO.
+           WRITE REG-CCEXTRPT FROM WS-LINHA-FECHAMENTO.
+      *
+       3400-FECHA-CONTA-EXIT.
+           EXIT.
+      *
+      ** FINALIZACAO
+      *
+       9000-FINALIZACAO.
+      *
+           CLOSE CCEXTRPT.
+      *
+       9000-FINALIZACAO-EXIT.
+           EXIT.
+      *
+       END PROGRAM CCEXTCTA.
