@@ -0,0 +1,73 @@
+      ****************************************************************
+      * MAPSET: CCTELM                                               *
+      *                                                              *
+      * DESCRIPTION: TELA DE CONSULTA ONLINE DO DIGITO VERIFICADOR   *
+      *              DE AGENCIA/CONTA DO BANCO FUTURE SCHOOL, PARA    *
+      *              USO PELO CAIXA NO GUICHE (TRANSACAO CTEL,        *
+      *              PROGRAMA CCTELVAL)                               *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-15  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-19  FABIO MARQUES   TITULO E OS 3 ROTULOS (LTIPO,  *
+      *                               LNUMERO, LDIGITO) TINHAM UM    *
+      *                               CARACTER A MAIS NO INITIAL DO  *
+      *                               QUE O LENGTH DO CAMPO, CORTANDO*
+      *                               O ULTIMO CARACTER NA TELA      *
+      *                                                              *
+      ****************************************************************
+CCTELM   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CCTEL1   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITULO   DFHMDF POS=(01,01),                                          X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='BANCO FUTURE SCHOOL -VALIDACAO DE DIGITO'
+*
+LTIPO    DFHMDF POS=(03,01),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='TIPO (A=AGENCIA C=CONTA) . . :'
+TIPO     DFHMDF POS=(03,33),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NORM,IC)
+*
+LNUMERO  DFHMDF POS=(04,01),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='NUMERO DA AGENCIA/CONTA. . . :'
+NUMERO   DFHMDF POS=(04,33),                                          X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM,NORM)
+*
+LDIGITO  DFHMDF POS=(06,01),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DIGITO VERIFICADOR. . . . . .:'
+DIGITO   DFHMDF POS=(06,33),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,BRT)
+*
+MENSAGEM DFHMDF POS=(08,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+AJUDA    DFHMDF POS=(24,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF3=ENCERRAR   ENTER=VALIDAR'
+*
+         DFHMSD TYPE=FINAL
+         END
