@@ -0,0 +1,85 @@
+      ****************************************************************
+      * COPYBOOK: CCTELM                                             *
+      *                                                              *
+      * DESCRIPTION: MAPA SIMBOLICO GERADO PELA MONTAGEM DO MAPSET   *
+      *              CCTELM (MAPA CCTEL1), USADO PELO PROGRAMA CICS  *
+      *              CCTELVAL. NAO EDITAR A MAO -- REGERAR A PARTIR  *
+      *              DE CCTELM.BMS SE OS CAMPOS DA TELA MUDAREM      *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-15  FABIO MARQUES   VERSAO INICIAL                 *
+      *                                                              *
+      ****************************************************************
+       01 CCTEL1I.
+           05 FILLER                PIC X(12).
+           05 TITULOL                PIC S9(4) COMP.
+           05 TITULOF                PIC X.
+           05 FILLER REDEFINES TITULOF.
+               10 TITULOA            PIC X.
+           05 TITULOI                PIC X(40).
+           05 LTIPOL                 PIC S9(4) COMP.
+           05 LTIPOF                 PIC X.
+           05 FILLER REDEFINES LTIPOF.
+               10 LTIPOA             PIC X.
+           05 LTIPOI                 PIC X(30).
+           05 TIPOL                  PIC S9(4) COMP.
+           05 TIPOF                  PIC X.
+           05 FILLER REDEFINES TIPOF.
+               10 TIPOA              PIC X.
+           05 TIPOI                  PIC X(1).
+           05 LNUMEROL               PIC S9(4) COMP.
+           05 LNUMEROF               PIC X.
+           05 FILLER REDEFINES LNUMEROF.
+               10 LNUMEROA           PIC X.
+           05 LNUMEROI               PIC X(30).
+           05 NUMEROL                PIC S9(4) COMP.
+           05 NUMEROF                PIC X.
+           05 FILLER REDEFINES NUMEROF.
+               10 NUMEROA            PIC X.
+           05 NUMEROI                PIC X(9).
+           05 LDIGITOL               PIC S9(4) COMP.
+           05 LDIGITOF               PIC X.
+           05 FILLER REDEFINES LDIGITOF.
+               10 LDIGITOA           PIC X.
+           05 LDIGITOI               PIC X(30).
+           05 DIGITOL                PIC S9(4) COMP.
+           05 DIGITOF                PIC X.
+           05 FILLER REDEFINES DIGITOF.
+               10 DIGITOA            PIC X.
+           05 DIGITOI                PIC X(1).
+           05 MENSAGEML              PIC S9(4) COMP.
+           05 MENSAGEMF              PIC X.
+           05 FILLER REDEFINES MENSAGEMF.
+               10 MENSAGEMA          PIC X.
+           05 MENSAGEMI              PIC X(79).
+           05 AJUDAL                 PIC S9(4) COMP.
+           05 AJUDAF                 PIC X.
+           05 FILLER REDEFINES AJUDAF.
+               10 AJUDAA             PIC X.
+           05 AJUDAI                 PIC X(79).
+      *
+       01 CCTEL1O REDEFINES CCTEL1I.
+           05 FILLER                 PIC X(12).
+           05 FILLER                 PIC X(3).
+           05 TITULOO                PIC X(40).
+           05 FILLER                 PIC X(3).
+           05 LTIPOO                 PIC X(30).
+           05 FILLER                 PIC X(3).
+           05 TIPOO                  PIC X(1).
+           05 FILLER                 PIC X(3).
+           05 LNUMEROO               PIC X(30).
+           05 FILLER                 PIC X(3).
+           05 NUMEROO                PIC X(9).
+           05 FILLER                 PIC X(3).
+           05 LDIGITOO               PIC X(30).
+           05 FILLER                 PIC X(3).
+           05 DIGITOO                PIC X(1).
+           05 FILLER                 PIC X(3).
+           05 MENSAGEMO              PIC X(79).
+           05 FILLER                 PIC X(3).
+           05 AJUDAO                 PIC X(79).
