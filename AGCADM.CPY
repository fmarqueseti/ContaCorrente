@@ -0,0 +1,30 @@
+      ****************************************************************
+      * COPYBOOK: AGCADM                                             *
+      *                                                              *
+      * DESCRIPTION: LAYOUT DO REGISTRO DO CADASTRO DE AGENCIAS DO   *
+      *              BANCO FUTURE SCHOOL (ARQUIVO AGCADM)             *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-11  FABIO MARQUES   VERSAO INICIAL                 *
+      *                                                              *
+      ****************************************************************
+       01 REG-AGCADM.
+           05 AG-NUMERO                 PIC 9(04).
+           05 AG-DIGITO-VERIFICADOR     PIC X(01).
+           05 AG-NOME                   PIC X(40).
+           05 AG-ENDERECO.
+               10 AG-LOGRADOURO         PIC X(40).
+               10 AG-CIDADE             PIC X(30).
+               10 AG-UF                 PIC X(02).
+               10 AG-CEP                PIC 9(08).
+           05 AG-DATA-ABERTURA          PIC 9(08).
+           05 AG-DATA-ENCERRAMENTO      PIC 9(08).
+           05 AG-STATUS                 PIC X(01).
+               88 AG-STATUS-ATIVA                 VALUE 'A'.
+               88 AG-STATUS-INATIVA               VALUE 'I'.
+           05 FILLER                    PIC X(20).
