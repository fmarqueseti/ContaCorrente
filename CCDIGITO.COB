@@ -20,6 +20,49 @@
       *   ----------- --------------- ----------------------------   *
       *   2024-08-24  FABIO MARQUES   VERSAO INICIAL                 *
       *   2024-08-30  FABIO MARQUES   AJUSTE DOS PESOS DOS DIGITOS   *
+      *   2026-08-09  FABIO MARQUES   DEVOLVE O DIGITO CALCULADO AO  *
+      *                               CHAMADOR VIA LKS-PARM-IBM PARA *
+      *                               USO POR PROGRAMAS DE LOTE      *
+      *   2026-08-10  FABIO MARQUES   ROT-ERRO (EX-ROT-ABEND) FAZ    *
+      *                               GOBACK EM VEZ DE STOP RUN, JA  *
+      *                               QUE ESTA ROTINA E CHAMADA POR  *
+      *                               OUTROS PROGRAMAS E NAO PODE    *
+      *                               ENCERRAR O RUN UNIT INTEIRO    *
+      *   2026-08-10  FABIO MARQUES   ZERA O RETURN-CODE NA LOGICA   *
+      *                               PRINCIPAL PARA NAO ARRASTAR O  *
+      *                               CODIGO DE UMA CHAMADA ANTERIOR *
+      *   2026-08-11  FABIO MARQUES   WS-DIGITO-VERIFICADOR PASSA A  *
+      *                               PIC X E RESTO 10 GERA 'X', DA  *
+      *                               MESMA FORMA QUE O CCAGENCI     *
+      *   2026-08-14  FABIO MARQUES   GRAVA UM REGISTRO DE AUDITORIA *
+      *                               (CCAUDITA) A CADA CHAMADA, COM *
+      *                               O NUMERO VALIDADO, O PROGRAMA  *
+      *                               CHAMADOR, O DIGITO CALCULADO E *
+      *                               O RETURN-CODE                  *
+      *   2026-08-16  FABIO MARQUES   LKS-PARM-IBM GANHA O CAMPO     *
+      *                               LKS-BANCO-ALGORITMO PARA O     *
+      *                               CHAMADOR SELECIONAR A TABELA   *
+      *                               DE PESOS/MODULO DE UM BANCO    *
+      *                               CORRESPONDENTE NA RECONCILIA-  *
+      *                               CAO DE TED/DOC, EM VEZ DE SO   *
+      *                               CALCULAR PELA REGRA PROPRIA DO *
+      *                               BANCO FUTURE SCHOOL            *
+      *   2026-08-18  FABIO MARQUES   CCAUDITA SO E ABERTO NA        *
+      *                               PRIMEIRA CHAMADA DO RUN UNIT E *
+      *                               FICA ABERTO ATE O FIM (EM VEZ  *
+      *                               DE ABRIR/FECHAR A CADA CHAMADA)*
+      *                               PARA NAO ONERAR UM LOTE COM    *
+      *                               MILHARES DE REGISTROS; E A     *
+      *                               GRAVACAO DE AUDITORIA POR      *
+      *                               OPEN/WRITE/CLOSE NATIVO PASSA  *
+      *                               A SER PULADA QUANDO A CHAMADA  *
+      *                               VEM DE UMA TRANSACAO CICS      *
+      *                               (LKS-AMBIENTE-CHAMADA = 'C'),  *
+      *                               JA QUE O CONTROLE DE ARQUIVO   *
+      *                               DO CICS NAO CONVIVE COM ESSE   *
+      *                               OPEN/CLOSE -- NESSE CASO CABE  *
+      *                               AO CHAMADOR GRAVAR A AUDITORIA *
+      *                               POR EXEC CICS WRITE FILE       *
       *                                                              *
       ****************************************************************
        IDENTIFICATION DIVISION.
@@ -31,15 +74,33 @@
            SECURITY. CONFIDENTIAL.
        REMARKS. CALCULO DO DIGITO VERIFICADOR DA CONTA CORRENTE.
       *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CCAUDITA ASSIGN TO CCAUDITA
+               ORGANIZATION IS SEQUENTIAL.
+      *
       ************************* DATA DIVISION ************************
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CCAUDITA
+           RECORDING MODE IS F.
+       COPY CCAUDIT.
       *
        WORKING-STORAGE SECTION.
-       01 WS-DIGITO-VERIFICADOR PIC 9     VALUE ZEROS.
+       01 WS-SW-CCAUDITA-ABERTA PIC X(01) VALUE 'N'.
+           88 WS-CCAUDITA-ABERTA           VALUE 'S'.
+      *
+       01 WS-DV                 PIC 9     VALUE ZEROS.
+       01 WS-DIGITO-VERIFICADOR PIC X     VALUE ZEROS.
        01 WS-SOMA               PIC 9(05) VALUE ZEROS.
        01 WS-RES                PIC 9(05) VALUE ZEROS.
-       01 WS-RESTO              PIC 9     VALUE ZEROS.
+       01 WS-RESTO              PIC 99    VALUE ZEROS.
       *
        01 WS-PESOS.
            05 WS-PESO-1         PIC 99 VALUE 10.
@@ -51,6 +112,49 @@
            05 WS-PESO-7         PIC 9  VALUE 4.
            05 WS-PESO-8         PIC 9  VALUE 3.
            05 WS-PESO-9         PIC 9  VALUE 2.
+      *
+      ** TABELA DE PESOS DO BANCO CORRESPONDENTE "A" (MODULO 11,
+      ** CICLO DE PESOS 2-9)
+      *
+       01 WS-PESOS-CORRESP-A.
+           05 WS-PESO-CA-1      PIC 9  VALUE 2.
+           05 WS-PESO-CA-2      PIC 9  VALUE 3.
+           05 WS-PESO-CA-3      PIC 9  VALUE 4.
+           05 WS-PESO-CA-4      PIC 9  VALUE 5.
+           05 WS-PESO-CA-5      PIC 9  VALUE 6.
+           05 WS-PESO-CA-6      PIC 9  VALUE 7.
+           05 WS-PESO-CA-7      PIC 9  VALUE 8.
+           05 WS-PESO-CA-8      PIC 9  VALUE 9.
+           05 WS-PESO-CA-9      PIC 9  VALUE 2.
+      *
+      ** TABELA DE PESOS DO BANCO CORRESPONDENTE "B" (MODULO 10,
+      ** PESOS ALTERNADOS 2-1)
+      *
+       01 WS-PESOS-CORRESP-B.
+           05 WS-PESO-CB-1      PIC 9  VALUE 2.
+           05 WS-PESO-CB-2      PIC 9  VALUE 1.
+           05 WS-PESO-CB-3      PIC 9  VALUE 2.
+           05 WS-PESO-CB-4      PIC 9  VALUE 1.
+           05 WS-PESO-CB-5      PIC 9  VALUE 2.
+           05 WS-PESO-CB-6      PIC 9  VALUE 1.
+           05 WS-PESO-CB-7      PIC 9  VALUE 2.
+           05 WS-PESO-CB-8      PIC 9  VALUE 1.
+           05 WS-PESO-CB-9      PIC 9  VALUE 2.
+      *
+       01 WS-PRODUTOS-CORRESP-B.
+           05 WS-PROD-CB-1      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-2      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-3      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-4      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-5      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-6      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-7      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-8      PIC 99 VALUE ZEROS.
+           05 WS-PROD-CB-9      PIC 99 VALUE ZEROS.
+      *
+       01 WS-SOMA-CORRESP-B     PIC 9(05) VALUE ZEROS.
+       01 WS-RES-CORRESP-B      PIC 9(05) VALUE ZEROS.
+       01 WS-RESTO-CORRESP-B    PIC 99    VALUE ZEROS.
       *
        01 WS-DIGITOS-CONTA.
            05  WS-DIGITO-1      PIC 9.
@@ -68,6 +172,15 @@
            05 LKS-PARAM-TAM     PIC S9(04) COMP.
            05 LKS-PARAM-GROUP.
                10 LKS-NUMERO    PIC 9(09).
+           05 LKS-DIGITO-VERIFICADOR PIC X(01).
+           05 LKS-PROGRAMA-CHAMADOR  PIC X(09).
+           05 LKS-BANCO-ALGORITMO    PIC X(02).
+               88 LKS-ALGORITMO-PADRAO     VALUE SPACES, '00'.
+               88 LKS-ALGORITMO-CORRESP-A  VALUE '01'.
+               88 LKS-ALGORITMO-CORRESP-B  VALUE '02'.
+           05 LKS-AMBIENTE-CHAMADA   PIC X(01).
+               88 LKS-CHAMADA-BATCH            VALUE SPACES, 'B'.
+               88 LKS-CHAMADA-CICS             VALUE 'C'.
       *
       ********************** PROCEDURE DIVISION *********************
       *
@@ -76,21 +189,56 @@
       ** VALIDACAO
       *
        VALIDATION-LOGIC.
+      *
+           MOVE SPACES TO WS-DIGITO-VERIFICADOR.
       *
            IF LKS-PARAM-TAM NOT = 9
                MOVE 100 TO RETURN-CODE
-               PERFORM ROT-ABEND
+               PERFORM ROT-ERRO
            END-IF.
       *
            IF LKS-NUMERO NOT NUMERIC
                MOVE 200 TO RETURN-CODE
-              PERFORM ROT-ABEND
+              PERFORM ROT-ERRO
            END-IF.
       *
-      ** LOGICA PRINCIPAL
+           IF NOT LKS-ALGORITMO-PADRAO
+               AND NOT LKS-ALGORITMO-CORRESP-A
+               AND NOT LKS-ALGORITMO-CORRESP-B
+               MOVE 300 TO RETURN-CODE
+               PERFORM ROT-ERRO
+           END-IF.
+      *
+      ** LOGICA PRINCIPAL. O CODIGO EM LKS-BANCO-ALGORITMO SELECIONA
+      ** A TABELA DE PESOS E O MODULO A USAR -- SPACES/'00' E A REGRA
+      ** PROPRIA DO BANCO FUTURE SCHOOL, '01' E '02' SAO AS REGRAS DOS
+      ** BANCOS CORRESPONDENTES USADAS NA RECONCILIACAO DE TED/DOC
       *
        MAIN-LOGIC.
+           MOVE ZERO TO RETURN-CODE.
            MOVE LKS-NUMERO TO WS-DIGITOS-CONTA.
+      *
+           EVALUATE TRUE
+               WHEN LKS-ALGORITMO-CORRESP-A
+                   PERFORM CALCULA-DIGITO-CORRESP-A
+               WHEN LKS-ALGORITMO-CORRESP-B
+                   PERFORM CALCULA-DIGITO-CORRESP-B
+               WHEN OTHER
+                   PERFORM CALCULA-DIGITO-PADRAO
+           END-EVALUATE.
+      *
+           DISPLAY "O DIGITO VERIFICADOR E: " WS-DIGITO-VERIFICADOR.
+      *
+           MOVE WS-DIGITO-VERIFICADOR TO LKS-DIGITO-VERIFICADOR.
+      *
+           PERFORM GRAVA-AUDITORIA.
+      *
+           GOBACK.
+      *
+      ** CALCULO PADRAO DO BANCO FUTURE SCHOOL: MODULO 11, PESOS 10-2,
+      ** RESTO 0 OU 1 VIRA '0', RESTO 10 VIRA 'X'
+      *
+       CALCULA-DIGITO-PADRAO.
       *
            COMPUTE WS-SOMA = (   (WS-DIGITO-1 * WS-PESO-1)
                                + (WS-DIGITO-2 * WS-PESO-2)
@@ -102,21 +250,118 @@
                                + (WS-DIGITO-8 * WS-PESO-8)
                                + (WS-DIGITO-9 * WS-PESO-9) ).
       *
-           DIVIDE WS-SOMA BY 11 GIVING WS-RES REMAINDER WS-RESTO
+           DIVIDE WS-SOMA BY 11 GIVING WS-RES REMAINDER WS-RESTO.
       *
            IF WS-RESTO = 0 OR WS-RESTO = 1
-               MOVE 0 TO WS-DIGITO-VERIFICADOR
+               MOVE '0' TO WS-DIGITO-VERIFICADOR
            ELSE
-               COMPUTE WS-DIGITO-VERIFICADOR = 11 - WS-RESTO
+               IF WS-RESTO = 10
+                   MOVE 'X' TO WS-DIGITO-VERIFICADOR
+               ELSE
+                   COMPUTE WS-DV = 11 - WS-RESTO
+                   MOVE WS-DV TO WS-DIGITO-VERIFICADOR
+               END-IF
            END-IF.
       *
-           DISPLAY "O DIGITO VERIFICADOR E: " WS-DIGITO-VERIFICADOR.
+      ** CALCULO DO BANCO CORRESPONDENTE "A": MODULO 11, CICLO DE
+      ** PESOS 2-9, MESMA REGRA DE RESTO 0/1/10 DO CALCULO PADRAO
+      *
+       CALCULA-DIGITO-CORRESP-A.
+      *
+           COMPUTE WS-SOMA = (   (WS-DIGITO-1 * WS-PESO-CA-1)
+                               + (WS-DIGITO-2 * WS-PESO-CA-2)
+                               + (WS-DIGITO-3 * WS-PESO-CA-3)
+                               + (WS-DIGITO-4 * WS-PESO-CA-4)
+                               + (WS-DIGITO-5 * WS-PESO-CA-5)
+                               + (WS-DIGITO-6 * WS-PESO-CA-6)
+                               + (WS-DIGITO-7 * WS-PESO-CA-7)
+                               + (WS-DIGITO-8 * WS-PESO-CA-8)
+                               + (WS-DIGITO-9 * WS-PESO-CA-9) ).
+      *
+           DIVIDE WS-SOMA BY 11 GIVING WS-RES REMAINDER WS-RESTO.
+      *
+           IF WS-RESTO = 0 OR WS-RESTO = 1
+               MOVE '0' TO WS-DIGITO-VERIFICADOR
+           ELSE
+               IF WS-RESTO = 10
+                   MOVE 'X' TO WS-DIGITO-VERIFICADOR
+               ELSE
+                   COMPUTE WS-DV = 11 - WS-RESTO
+                   MOVE WS-DV TO WS-DIGITO-VERIFICADOR
+               END-IF
+           END-IF.
+      *
+      ** CALCULO DO BANCO CORRESPONDENTE "B": MODULO 10, PESOS
+      ** ALTERNADOS 2-1, PRODUTO MAIOR QUE 9 TEM 9 SUBTRAIDO (SOMA
+      ** DOS ALGARISMOS DO PRODUTO) ANTES DE SOMAR -- NAO GERA 'X'
       *
-           STOP RUN.
+       CALCULA-DIGITO-CORRESP-B.
       *
-      ** ABEND
+           COMPUTE WS-PROD-CB-1 = WS-DIGITO-1 * WS-PESO-CB-1.
+           IF WS-PROD-CB-1 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-1
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-2 = WS-DIGITO-2 * WS-PESO-CB-2.
+           IF WS-PROD-CB-2 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-2
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-3 = WS-DIGITO-3 * WS-PESO-CB-3.
+           IF WS-PROD-CB-3 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-3
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-4 = WS-DIGITO-4 * WS-PESO-CB-4.
+           IF WS-PROD-CB-4 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-4
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-5 = WS-DIGITO-5 * WS-PESO-CB-5.
+           IF WS-PROD-CB-5 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-5
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-6 = WS-DIGITO-6 * WS-PESO-CB-6.
+           IF WS-PROD-CB-6 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-6
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-7 = WS-DIGITO-7 * WS-PESO-CB-7.
+           IF WS-PROD-CB-7 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-7
+           END-IF.
+      *
+           COMPUTE WS-PROD-CB-8 = WS-DIGITO-8 * WS-PESO-CB-8.
+           IF WS-PROD-CB-8 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-8
+           END-IF.
       *
-       ROT-ABEND.
+           COMPUTE WS-PROD-CB-9 = WS-DIGITO-9 * WS-PESO-CB-9.
+           IF WS-PROD-CB-9 > 9
+               SUBTRACT 9 FROM WS-PROD-CB-9
+           END-IF.
+      *
+           COMPUTE WS-SOMA-CORRESP-B = WS-PROD-CB-1 + WS-PROD-CB-2
+                                      + WS-PROD-CB-3 + WS-PROD-CB-4
+                                      + WS-PROD-CB-5 + WS-PROD-CB-6
+                                      + WS-PROD-CB-7 + WS-PROD-CB-8
+                                      + WS-PROD-CB-9.
+      *
+           DIVIDE WS-SOMA-CORRESP-B BY 10
+               GIVING WS-RES-CORRESP-B
+               REMAINDER WS-RESTO-CORRESP-B.
+      *
+           COMPUTE WS-DV = 10 - WS-RESTO-CORRESP-B.
+           IF WS-DV = 10
+               MOVE 0 TO WS-DV
+           END-IF.
+      *
+           MOVE WS-DV TO WS-DIGITO-VERIFICADOR.
+      *
+      ** TRATAMENTO DE ERRO
+      *
+       ROT-ERRO.
       *
            DISPLAY '*******************************************'.
            DISPLAY '* NUMERO DE CONTA INVALIDO                *'.
@@ -125,6 +370,32 @@
            DISPLAY '* RETURN-CODE ' RETURN-CODE.
            DISPLAY '*******************************************'.
       *
-           STOP RUN.
+           PERFORM GRAVA-AUDITORIA.
+      *
+           GOBACK.
+      *
+      ** GRAVACAO DO REGISTRO DE AUDITORIA
+      *
+       GRAVA-AUDITORIA.
+      *
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+      *
+           MOVE 'CCDIGITO'            TO AUD-PROGRAMA-CHAMADO.
+           MOVE LKS-PROGRAMA-CHAMADOR TO AUD-PROGRAMA-CHAMADOR.
+           MOVE LKS-NUMERO            TO AUD-NUMERO-VALIDADO.
+           MOVE WS-DIGITO-VERIFICADOR TO AUD-DIGITO-CALCULADO.
+           MOVE RETURN-CODE           TO AUD-RETURN-CODE.
+      *
+      ** SOB CICS, O CHAMADOR E QUEM GRAVA A AUDITORIA (POR EXEC CICS
+      ** WRITE FILE); OPEN/WRITE/CLOSE NATIVO AQUI SO VALE EM LOTE
+      *
+           IF NOT LKS-CHAMADA-CICS
+               IF NOT WS-CCAUDITA-ABERTA
+                   OPEN EXTEND CCAUDITA
+                   MOVE 'S' TO WS-SW-CCAUDITA-ABERTA
+               END-IF
+               WRITE REG-CCAUDIT
+           END-IF.
       *
-       END PROGRAM CCDIGITO.                                          
+       END PROGRAM CCDIGITO.
