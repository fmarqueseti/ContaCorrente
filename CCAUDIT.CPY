@@ -0,0 +1,27 @@
+      ****************************************************************
+      * COPYBOOK: CCAUDIT                                            *
+      *                                                              *
+      * DESCRIPTION: LAYOUT DO REGISTRO DE AUDITORIA GRAVADO A CADA  *
+      *              CHAMADA A CCAGENCI OU CCDIGITO (ARQUIVO         *
+      *              CCAUDITA). PERMITE RECONSTITUIR O QUE FOI       *
+      *              VALIDADO, QUANDO, POR QUEM E COM QUE RESULTADO  *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-14  FABIO MARQUES   VERSAO INICIAL                 *
+      *                                                              *
+      ****************************************************************
+       01 REG-CCAUDIT.
+           05 AUD-DATA-HORA.
+               10 AUD-DATA                  PIC 9(08).
+               10 AUD-HORA                  PIC 9(08).
+           05 AUD-PROGRAMA-CHAMADO          PIC X(09).
+           05 AUD-PROGRAMA-CHAMADOR         PIC X(09).
+           05 AUD-NUMERO-VALIDADO           PIC 9(09).
+           05 AUD-DIGITO-CALCULADO          PIC X(01).
+           05 AUD-RETURN-CODE               PIC S9(04) COMP.
+           05 FILLER                        PIC X(30).
