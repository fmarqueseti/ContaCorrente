@@ -0,0 +1,34 @@
+      ****************************************************************
+      * COPYBOOK: CTAMOV                                             *
+      *                                                              *
+      * DESCRIPTION: LAYOUT DO REGISTRO DE MOVIMENTO (LANCAMENTO JA  *
+      *              EFETIVADO) DE CONTA CORRENTE DO BANCO FUTURE    *
+      *              SCHOOL (ARQUIVO CTAMOV). GRAVADO PELO CCLANCTO  *
+      *              E LIDO PELO PROGRAMA DE EXTRATO (CCEXTCTA)      *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-12  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-19  FABIO MARQUES   ACRESCENTA 88 MOV-ABERTURA     *
+      *                               PARA O LANCAMENTO DE ABERTURA  *
+      *                               DE CONTA (CCLANCTO), QUE       *
+      *                               TAMBEM GRAVA HISTORICO EM      *
+      *                               CTAMOV                         *
+      *                                                              *
+      ****************************************************************
+       01 REG-CTAMOV.
+           05 MOV-AGENCIA                PIC 9(04).
+           05 MOV-CONTA                  PIC 9(09).
+           05 MOV-DATA                   PIC 9(08).
+           05 MOV-TIPO                   PIC X(01).
+               88 MOV-DEBITO                       VALUE 'D'.
+               88 MOV-CREDITO                      VALUE 'C'.
+               88 MOV-ABERTURA                     VALUE 'A'.
+           05 MOV-VALOR                  PIC 9(13)V99.
+           05 MOV-HISTORICO              PIC X(40).
+           05 MOV-SALDO-APOS             PIC S9(13)V99.
+           05 FILLER                     PIC X(20).
