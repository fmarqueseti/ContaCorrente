@@ -19,6 +19,38 @@
       *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
       *   ----------- --------------- ----------------------------   *
       *   2024-08-27  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-09  FABIO MARQUES   DEVOLVE O DIGITO CALCULADO AO  *
+      *                               CHAMADOR VIA LKS-PARM-IBM PARA *
+      *                               USO POR PROGRAMAS DE LOTE      *
+      *   2026-08-10  FABIO MARQUES   ROT-ERRO (EX-ROT-ABEND) FAZ    *
+      *                               GOBACK EM VEZ DE STOP RUN, JA  *
+      *                               QUE ESTA ROTINA E CHAMADA POR  *
+      *                               OUTROS PROGRAMAS E NAO PODE    *
+      *                               ENCERRAR O RUN UNIT INTEIRO    *
+      *   2026-08-10  FABIO MARQUES   ZERA O RETURN-CODE NA LOGICA   *
+      *                               PRINCIPAL PARA NAO ARRASTAR O  *
+      *                               CODIGO DE UMA CHAMADA ANTERIOR *
+      *   2026-08-14  FABIO MARQUES   GRAVA UM REGISTRO DE AUDITORIA *
+      *                               (CCAUDITA) A CADA CHAMADA, COM *
+      *                               O NUMERO VALIDADO, O PROGRAMA  *
+      *                               CHAMADOR, O DIGITO CALCULADO E *
+      *                               O RETURN-CODE                  *
+      *   2026-08-18  FABIO MARQUES   CCAUDITA SO E ABERTO NA        *
+      *                               PRIMEIRA CHAMADA DO RUN UNIT E *
+      *                               FICA ABERTO ATE O FIM (EM VEZ  *
+      *                               DE ABRIR/FECHAR A CADA CHAMADA)*
+      *                               PARA NAO ONERAR UM LOTE COM    *
+      *                               MILHARES DE REGISTROS; E A     *
+      *                               GRAVACAO DE AUDITORIA POR      *
+      *                               OPEN/WRITE/CLOSE NATIVO PASSA  *
+      *                               A SER PULADA QUANDO A CHAMADA  *
+      *                               VEM DE UMA TRANSACAO CICS      *
+      *                               (LKS-AMBIENTE-CHAMADA = 'C'),  *
+      *                               JA QUE O CONTROLE DE ARQUIVO   *
+      *                               DO CICS NAO CONVIVE COM ESSE   *
+      *                               OPEN/CLOSE -- NESSE CASO CABE  *
+      *                               AO CHAMADOR GRAVAR A AUDITORIA *
+      *                               POR EXEC CICS WRITE FILE       *
       *                                                              *
       ****************************************************************
        IDENTIFICATION DIVISION.
@@ -30,11 +62,28 @@
            SECURITY. CONFIDENTIAL.
        REMARKS. CALCULO DO DIGITO VERIFICADOR DA AGENCIA.
       *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CCAUDITA ASSIGN TO CCAUDITA
+               ORGANIZATION IS SEQUENTIAL.
+      *
       ************************* DATA DIVISION ************************
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CCAUDITA
+           RECORDING MODE IS F.
+       COPY CCAUDIT.
       *
        WORKING-STORAGE SECTION.
+       01 WS-SW-CCAUDITA-ABERTA PIC X(01) VALUE 'N'.
+           88 WS-CCAUDITA-ABERTA           VALUE 'S'.
+      *
        01 WS-DV                 PIC 9     VALUE ZEROS.
        01 WS-DIGITO-VERIFICADOR PIC X     VALUE ZEROS.
        01 WS-SOMA               PIC 9(05) VALUE ZEROS.
@@ -58,6 +107,11 @@
            05 LKS-PARAM-TAM     PIC S9(04) COMP.
            05 LKS-PARAM-GROUP.
                10 LKS-NUMERO    PIC 9(04).
+           05 LKS-DIGITO-VERIFICADOR PIC X(01).
+           05 LKS-PROGRAMA-CHAMADOR  PIC X(09).
+           05 LKS-AMBIENTE-CHAMADA   PIC X(01).
+               88 LKS-CHAMADA-BATCH            VALUE SPACES, 'B'.
+               88 LKS-CHAMADA-CICS             VALUE 'C'.
       *
       ********************** PROCEDURE DIVISION *********************
       *
@@ -66,20 +120,23 @@
       ** VALIDACAO
       *
        VALIDATION-LOGIC.
+      *
+           MOVE SPACES TO WS-DIGITO-VERIFICADOR.
       *
            IF LKS-PARAM-TAM NOT = 4
                MOVE 100 TO RETURN-CODE
-               PERFORM ROT-ABEND
+               PERFORM ROT-ERRO
            END-IF.
       *
            IF LKS-NUMERO NOT NUMERIC
                MOVE 200 TO RETURN-CODE
-              PERFORM ROT-ABEND
+              PERFORM ROT-ERRO
            END-IF.
       *
       ** LOGICA PRINCIPAL
       *
        MAIN-LOGIC.
+           MOVE ZERO TO RETURN-CODE.
            MOVE LKS-NUMERO TO WS-DIGITOS-AGENCIA.
       *
            COMPUTE WS-SOMA = (   (WS-DIGITO-1 * WS-PESO-1)
@@ -102,11 +159,15 @@
       *
            DISPLAY "O DIGITO VERIFICADOR E: " WS-DIGITO-VERIFICADOR.
       *
-           STOP RUN.
+           MOVE WS-DIGITO-VERIFICADOR TO LKS-DIGITO-VERIFICADOR.
+      *
+           PERFORM GRAVA-AUDITORIA.
       *
-      ** ABEND
+           GOBACK.
       *
-       ROT-ABEND.
+      ** TRATAMENTO DE ERRO
+      *
+       ROT-ERRO.
       *
            DISPLAY '*******************************************'.
            DISPLAY '* NUMERO DE AGENCIA INVALIDO              *'.
@@ -115,6 +176,32 @@
            DISPLAY '* RETURN-CODE ' RETURN-CODE.
            DISPLAY '*******************************************'.
       *
-           STOP RUN.
+           PERFORM GRAVA-AUDITORIA.
+      *
+           GOBACK.
+      *
+      ** GRAVACAO DO REGISTRO DE AUDITORIA
+      *
+       GRAVA-AUDITORIA.
+      *
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+      *
+           MOVE 'CCAGENCI'            TO AUD-PROGRAMA-CHAMADO.
+           MOVE LKS-PROGRAMA-CHAMADOR TO AUD-PROGRAMA-CHAMADOR.
+           MOVE LKS-NUMERO            TO AUD-NUMERO-VALIDADO.
+           MOVE WS-DIGITO-VERIFICADOR TO AUD-DIGITO-CALCULADO.
+           MOVE RETURN-CODE           TO AUD-RETURN-CODE.
+      *
+      ** SOB CICS, O CHAMADOR E QUEM GRAVA A AUDITORIA (POR EXEC CICS
+      ** WRITE FILE); OPEN/WRITE/CLOSE NATIVO AQUI SO VALE EM LOTE
+      *
+           IF NOT LKS-CHAMADA-CICS
+               IF NOT WS-CCAUDITA-ABERTA
+                   OPEN EXTEND CCAUDITA
+                   MOVE 'S' TO WS-SW-CCAUDITA-ABERTA
+               END-IF
+               WRITE REG-CCAUDIT
+           END-IF.
       *
-       END PROGRAM CCAGENCI.                                          
+       END PROGRAM CCAGENCI.
