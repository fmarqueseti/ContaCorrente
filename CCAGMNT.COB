@@ -0,0 +1,418 @@
+      ****************************************************************
+      * PROGRAM: CCAGMNT                                             *
+      *                                                              *
+      * DESCRIPTION: MANUTENCAO DO CADASTRO DE AGENCIAS (AGCADM) DO  *
+      *              BANCO FUTURE SCHOOL. LE UM ARQUIVO DE           *
+      *              TRANSACOES DE INCLUSAO, ALTERACAO E             *
+      *              ENCERRAMENTO DE AGENCIA E ATUALIZA O CADASTRO,  *
+      *              CHAMANDO CCAGENCI PARA CALCULAR O DIGITO        *
+      *              VERIFICADOR NO MOMENTO DA INCLUSAO              *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * ENVIRONMENT: MAINFRAME IBM ZOS                               *
+      *                                                              *
+      * INPUT                                                       *
+      *   AGMNTTRN   ARQUIVO SEQUENCIAL DE TRANSACOES DE MANUTENCAO  *
+      *               DE AGENCIA (INCLUIR / ALTERAR / ENCERRAR)      *
+      *   AGCADM     CADASTRO DE AGENCIAS (INDEXADO POR AG-NUMERO)   *
+      *                                                              *
+      * OUTPUT                                                       *
+      *   AGCADM     CADASTRO DE AGENCIAS ATUALIZADO                 *
+      *   AGMNTRPT   RELATORIO DE TRANSACOES PROCESSADAS/REJEITADAS  *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-11  FABIO MARQUES   VERSAO INICIAL                 *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCAGMNT.
+       AUTHOR. FABIO MARQUES.
+           INSTALLATION. MAINFRAME Z/OS.
+           DATE-WRITTEN. 2026-08-11.
+           DATE-COMPILED. 2026-08-11.
+           SECURITY. CONFIDENTIAL.
+       REMARKS. MANUTENCAO DO CADASTRO DE AGENCIAS.
+      *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGMNTTRN ASSIGN TO AGMNTTRN
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT AGMNTRPT ASSIGN TO AGMNTRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT AGCADM ASSIGN TO AGCADM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AG-NUMERO
+               FILE STATUS IS WS-AGCADM-STATUS.
+      *
+      ************************* DATA DIVISION ************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  AGMNTTRN
+           RECORDING MODE IS F.
+       01 REG-AGMNTTRN.
+           05 TRN-FUNCAO             PIC X(01).
+               88 TRN-INCLUIR                  VALUE 'I'.
+               88 TRN-ALTERAR                  VALUE 'A'.
+               88 TRN-ENCERRAR                 VALUE 'E'.
+           05 TRN-NUMERO             PIC 9(04).
+           05 TRN-NOME               PIC X(40).
+           05 TRN-LOGRADOURO         PIC X(40).
+           05 TRN-CIDADE             PIC X(30).
+           05 TRN-UF                 PIC X(02).
+           05 TRN-CEP                PIC 9(08).
+           05 TRN-DATA-ABERTURA      PIC 9(08).
+           05 TRN-DATA-ENCERRAMENTO  PIC 9(08).
+           05 FILLER                 PIC X(19).
+      *
+       FD  AGMNTRPT
+           RECORDING MODE IS F.
+       01 REG-AGMNTRPT                PIC X(133).
+      *
+       FD  AGCADM
+           RECORDING MODE IS F.
+       COPY AGCADM.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES.
+           05 WS-SW-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQUIVO               VALUE 'S'.
+      *
+       01 WS-STATUS-ARQUIVOS.
+           05 WS-AGCADM-STATUS      PIC X(02) VALUE '00'.
+               88 WS-AGCADM-OK                    VALUE '00'.
+               88 WS-AGCADM-NAO-ENCONTRADO         VALUE '23'.
+               88 WS-AGCADM-DUPLICADO              VALUE '22'.
+      *
+       01 WS-CONTADORES.
+           05 WS-QTD-LIDAS          PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-ACEITAS        PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-REJEITADAS     PIC 9(07) VALUE ZEROS.
+      *
+       01 WS-PARM-AGENCIA.
+           05 WS-PARM-AGENCIA-TAM   PIC S9(04) COMP VALUE 4.
+           05 WS-PARM-AGENCIA-GROUP.
+               10 WS-PARM-AGENCIA-NUMERO PIC 9(04).
+           05 WS-PARM-AGENCIA-DV    PIC X(01).
+           05 WS-PARM-AGENCIA-CHAMADOR PIC X(09) VALUE 'CCAGMNT'.
+           05 WS-PARM-AGENCIA-AMBIENTE PIC X(01) VALUE SPACES.
+      *
+       01 WS-RC-AGENCIA             PIC S9(04) COMP VALUE ZERO.
+      *
+       01 WS-LINHAS-RELATORIO.
+           05 WS-CABECALHO-1.
+               10 FILLER            PIC X(40) VALUE
+                   'BANCO FUTURE SCHOOL'.
+               10 FILLER            PIC X(40) VALUE
+                   'RELATORIO DE MANUTENCAO DE AGENCIAS'.
+               10 FILLER            PIC X(53) VALUE SPACES.
+      *
+           05 WS-CABECALHO-2.
+               10 FILLER            PIC X(50) VALUE
+                   'FUNCAO  AGENCIA  DV   SITUACAO'.
+               10 FILLER            PIC X(83) VALUE SPACES.
+      *
+           05 WS-LINHA-DETALHE.
+               10 DET-FUNCAO        PIC X(10).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-AGENCIA       PIC 9(04).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-AGENCIA-DV    PIC X(01).
+               10 FILLER            PIC X(03) VALUE SPACES.
+               10 DET-SITUACAO      PIC X(40).
+               10 FILLER            PIC X(71) VALUE SPACES.
+      *
+           05 WS-LINHA-TOTAIS.
+               10 FILLER            PIC X(27) VALUE
+                   'TOTAL DE TRANSACOES LIDAS: '.
+               10 TOT-LIDAS         PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(08) VALUE SPACES.
+               10 FILLER            PIC X(24) VALUE
+                   'TOTAL ACEITAS: '.
+               10 TOT-ACEITAS       PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(08) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE
+                   'TOTAL REJEITADAS: '.
+               10 TOT-REJEITADAS    PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(13) VALUE SPACES.
+      *
+      ********************** PROCEDURE DIVISION *********************
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           PERFORM 2000-PROCESSA-TRANSACAO
+               THRU 2000-PROCESSA-TRANSACAO-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+      *
+           PERFORM 9000-FINALIZACAO
+               THRU 9000-FINALIZACAO-EXIT.
+      *
+           STOP RUN.
+      *
+      ** INICIALIZACAO
+      *
+       1000-INICIALIZACAO.
+      *
+           OPEN INPUT  AGMNTTRN.
+           OPEN OUTPUT AGMNTRPT.
+           OPEN I-O    AGCADM.
+      *
+           WRITE REG-AGMNTRPT FROM WS-CABECALHO-1.
+           WRITE REG-AGMNTRPT FROM WS-CABECALHO-2.
+      *
+           PERFORM 2100-LER-AGMNTTRN
+               THRU 2100-LER-AGMNTTRN-EXIT.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ** PROCESSAMENTO DE CADA TRANSACAO
+      *
+       2000-PROCESSA-TRANSACAO.
+      *
+           ADD 1 TO WS-QTD-LIDAS.
+      *
+           EVALUATE TRUE
+               WHEN TRN-INCLUIR
+                   PERFORM 2200-INCLUIR-AGENCIA
+                       THRU 2200-INCLUIR-AGENCIA-EXIT
+               WHEN TRN-ALTERAR
+                   PERFORM 2300-ALTERAR-AGENCIA
+                       THRU 2300-ALTERAR-AGENCIA-EXIT
+               WHEN TRN-ENCERRAR
+                   PERFORM 2400-ENCERRAR-AGENCIA
+                       THRU 2400-ENCERRAR-AGENCIA-EXIT
+               WHEN OTHER
+                   MOVE 'TRANSACAO'     TO DET-FUNCAO
+                   MOVE TRN-NUMERO      TO DET-AGENCIA
+                   MOVE SPACES          TO DET-AGENCIA-DV
+                   MOVE 'FUNCAO DE TRANSACAO INVALIDA'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+           END-EVALUATE.
+      *
+           PERFORM 2100-LER-AGMNTTRN
+               THRU 2100-LER-AGMNTTRN-EXIT.
+      *
+       2000-PROCESSA-TRANSACAO-EXIT.
+           EXIT.
+      *
+      ** LEITURA DO ARQUIVO DE TRANSACOES
+      *
+       2100-LER-AGMNTTRN.
+      *
+           READ AGMNTTRN
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-ARQUIVO
+                   GO TO 2100-LER-AGMNTTRN-EXIT
+           END-READ.
+      *
+       2100-LER-AGMNTTRN-EXIT.
+           EXIT.
+      *
+      ** INCLUSAO DE NOVA AGENCIA
+      *
+       2200-INCLUIR-AGENCIA.
+      *
+           MOVE 'INCLUIR'       TO DET-FUNCAO.
+           MOVE TRN-NUMERO      TO DET-AGENCIA.
+      *
+           MOVE TRN-NUMERO TO WS-PARM-AGENCIA-NUMERO.
+           MOVE SPACES     TO WS-PARM-AGENCIA-DV.
+      *
+           CALL 'CCAGENCI' USING WS-PARM-AGENCIA.
+           MOVE RETURN-CODE TO WS-RC-AGENCIA.
+      *
+           MOVE WS-PARM-AGENCIA-DV TO DET-AGENCIA-DV.
+      *
+           IF WS-RC-AGENCIA NOT = ZERO
+               MOVE 'NUMERO DE AGENCIA INVALIDO'
+                   TO DET-SITUACAO
+               PERFORM 2500-GRAVA-LINHA
+                   THRU 2500-GRAVA-LINHA-EXIT
+               ADD 1 TO WS-QTD-REJEITADAS
+               GO TO 2200-INCLUIR-AGENCIA-EXIT
+           END-IF.
+      *
+           MOVE TRN-NUMERO         TO AG-NUMERO.
+           MOVE WS-PARM-AGENCIA-DV TO AG-DIGITO-VERIFICADOR.
+           MOVE TRN-NOME           TO AG-NOME.
+           MOVE TRN-LOGRADOURO     TO AG-LOGRADOURO.
+           MOVE TRN-CIDADE         TO AG-CIDADE.
+           MOVE TRN-UF             TO AG-UF.
+           MOVE TRN-CEP            TO AG-CEP.
+           MOVE TRN-DATA-ABERTURA  TO AG-DATA-ABERTURA.
+           MOVE ZEROS              TO AG-DATA-ENCERRAMENTO.
+           MOVE 'A'                TO AG-STATUS.
+      *
+           WRITE REG-AGCADM
+               INVALID KEY
+                   MOVE 'AGENCIA JA CADASTRADA'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   GO TO 2200-INCLUIR-AGENCIA-EXIT
+           END-WRITE.
+      *
+           MOVE 'AGENCIA INCLUIDA COM SUCESSO' TO DET-SITUACAO.
+           PERFORM 2500-GRAVA-LINHA
+               THRU 2500-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-ACEITAS.
+      *
+       2200-INCLUIR-AGENCIA-EXIT.
+           EXIT.
+      *
+      ** ALTERACAO DE DADOS CADASTRAIS DE UMA AGENCIA EXISTENTE
+      *
+       2300-ALTERAR-AGENCIA.
+      *
+           MOVE 'ALTERAR'  TO DET-FUNCAO.
+           MOVE TRN-NUMERO TO DET-AGENCIA.
+           MOVE SPACES     TO DET-AGENCIA-DV.
+      *
+           MOVE TRN-NUMERO TO AG-NUMERO.
+      *
+           READ AGCADM
+               INVALID KEY
+                   MOVE 'AGENCIA NAO CADASTRADA'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   GO TO 2300-ALTERAR-AGENCIA-EXIT
+           END-READ.
+      *
+           MOVE AG-DIGITO-VERIFICADOR TO DET-AGENCIA-DV.
+      *
+           IF AG-STATUS-INATIVA
+               MOVE 'AGENCIA ENCERRADA - ALTERACAO NAO PERMITIDA'
+                   TO DET-SITUACAO
+               PERFORM 2500-GRAVA-LINHA
+                   THRU 2500-GRAVA-LINHA-EXIT
+               ADD 1 TO WS-QTD-REJEITADAS
+               GO TO 2300-ALTERAR-AGENCIA-EXIT
+           END-IF.
+      *
+           MOVE TRN-NOME           TO AG-NOME.
+           MOVE TRN-LOGRADOURO     TO AG-LOGRADOURO.
+           MOVE TRN-CIDADE         TO AG-CIDADE.
+           MOVE TRN-UF             TO AG-UF.
+           MOVE TRN-CEP            TO AG-CEP.
+      *
+           REWRITE REG-AGCADM
+               INVALID KEY
+                   MOVE 'FALHA NA ATUALIZACAO DO CADASTRO'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   GO TO 2300-ALTERAR-AGENCIA-EXIT
+           END-REWRITE.
+      *
+           MOVE 'AGENCIA ALTERADA COM SUCESSO' TO DET-SITUACAO.
+           PERFORM 2500-GRAVA-LINHA
+               THRU 2500-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-ACEITAS.
+      *
+       2300-ALTERAR-AGENCIA-EXIT.
+           EXIT.
+      *
+      ** ENCERRAMENTO (INATIVACAO) DE UMA AGENCIA
+      *
+       2400-ENCERRAR-AGENCIA.
+      *
+           MOVE 'ENCERRAR'  TO DET-FUNCAO.
+           MOVE TRN-NUMERO  TO DET-AGENCIA.
+           MOVE SPACES      TO DET-AGENCIA-DV.
+      *
+           MOVE TRN-NUMERO TO AG-NUMERO.
+      *
+           READ AGCADM
+               INVALID KEY
+                   MOVE 'AGENCIA NAO CADASTRADA'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   GO TO 2400-ENCERRAR-AGENCIA-EXIT
+           END-READ.
+      *
+           MOVE AG-DIGITO-VERIFICADOR TO DET-AGENCIA-DV.
+      *
+           IF AG-STATUS-INATIVA
+               MOVE 'AGENCIA JA ENCERRADA'
+                   TO DET-SITUACAO
+               PERFORM 2500-GRAVA-LINHA
+                   THRU 2500-GRAVA-LINHA-EXIT
+               ADD 1 TO WS-QTD-REJEITADAS
+               GO TO 2400-ENCERRAR-AGENCIA-EXIT
+           END-IF.
+      *
+           MOVE 'I'                   TO AG-STATUS.
+           MOVE TRN-DATA-ENCERRAMENTO TO AG-DATA-ENCERRAMENTO.
+      *
+           REWRITE REG-AGCADM
+               INVALID KEY
+                   MOVE 'FALHA NO ENCERRAMENTO DO CADASTRO'
+                       TO DET-SITUACAO
+                   PERFORM 2500-GRAVA-LINHA
+                       THRU 2500-GRAVA-LINHA-EXIT
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   GO TO 2400-ENCERRAR-AGENCIA-EXIT
+           END-REWRITE.
+      *
+           MOVE 'AGENCIA ENCERRADA COM SUCESSO' TO DET-SITUACAO.
+           PERFORM 2500-GRAVA-LINHA
+               THRU 2500-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-ACEITAS.
+      *
+       2400-ENCERRAR-AGENCIA-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DE UMA LINHA NO RELATORIO
+      *
+       2500-GRAVA-LINHA.
+      *
+           WRITE REG-AGMNTRPT FROM WS-LINHA-DETALHE.
+      *
+       2500-GRAVA-LINHA-EXIT.
+           EXIT.
+      *
+      ** FINALIZACAO E IMPRESSAO DOS TOTAIS
+      *
+       9000-FINALIZACAO.
+      *
+           MOVE WS-QTD-LIDAS      TO TOT-LIDAS.
+           MOVE WS-QTD-ACEITAS    TO TOT-ACEITAS.
+           MOVE WS-QTD-REJEITADAS TO TOT-REJEITADAS.
+      *
+           WRITE REG-AGMNTRPT FROM WS-LINHA-TOTAIS.
+      *
+           CLOSE AGMNTTRN.
+           CLOSE AGMNTRPT.
+           CLOSE AGCADM.
+      *
+       9000-FINALIZACAO-EXIT.
+           EXIT.
+      *
+       END PROGRAM CCAGMNT.
