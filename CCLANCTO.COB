@@ -0,0 +1,454 @@
+      ****************************************************************
+      * PROGRAM: CCLANCTO                                            *
+      *                                                              *
+      * DESCRIPTION: POSTAGEM DIARIA DE LANCAMENTOS (DEBITO/CREDITO) *
+      *              CONTRA O CADASTRO DE CONTAS CORRENTES (CTACADM) *
+      *              DO BANCO FUTURE SCHOOL. VALIDA O NUMERO DA      *
+      *              CONTA ATRAVES DO CCDIGITO ANTES DE QUALQUER     *
+      *              LANCAMENTO TOCAR O SALDO                        *
+      *                                                              *
+      * AUTHOR: FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)             *
+      *                                                              *
+      * ENVIRONMENT: MAINFRAME IBM ZOS                               *
+      *                                                              *
+      * INPUT                                                       *
+      *   CTALANC    ARQUIVO SEQUENCIAL COM OS LANCAMENTOS DO DIA    *
+      *   CTACADM    CADASTRO DE CONTAS (INDEXADO POR CTA-CHAVE)     *
+      *                                                              *
+      * OUTPUT                                                       *
+      *   CTACADM    CADASTRO DE CONTAS COM SALDO ATUALIZADO         *
+      *   CTAMOV     HISTORICO DE MOVIMENTO (UM REGISTRO POR         *
+      *               LANCAMENTO EFETIVADO, USADO PELO EXTRATO)      *
+      *   CCLANRPT   RELATORIO DE LANCAMENTOS PROCESSADOS/REJEITADOS *
+      *                                                              *
+      * MODIFICATIONS                                                *
+      *                                                              *
+      *   DATE        AUTHOR          DESCRIPTION OF MODIFICATION    *
+      *   ----------- --------------- ----------------------------   *
+      *   2026-08-12  FABIO MARQUES   VERSAO INICIAL                 *
+      *   2026-08-18  FABIO MARQUES   NOVO TIPO DE LANCAMENTO 'A'     *
+      *                               (ABERTURA) QUE CRIA O REGISTRO *
+      *                               DA CONTA NO CTACADM, CARIMBANDO*
+      *                               O DIGITO VERIFICADOR VIA        *
+      *                               CCDIGITO -- ANTES DESTA VERSAO  *
+      *                               NENHUM PROGRAMA GRAVAVA O       *
+      *                               PRIMEIRO REGISTRO DE UMA CONTA  *
+      *                               NOVA NO CADASTRO                *
+      *   2026-08-19  FABIO MARQUES   2250-ABRE-CONTA PASSA A GRAVAR *
+      *                               TAMBEM O MOVIMENTO DE ABERTURA *
+      *                               EM CTAMOV (2500-GRAVA-          *
+      *                               MOVIMENTO), DO MESMO JEITO QUE  *
+      *                               2400-ATUALIZA-SALDO JA FAZ PARA *
+      *                               DEBITO/CREDITO -- SEM ISSO, UMA *
+      *                               CONTA ABERTA COM SALDO INICIAL  *
+      *                               NAO TINHA NENHUM LANCAMENTO NO  *
+      *                               HISTORICO PARA APARECER NO      *
+      *                               EXTRATO                         *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCLANCTO.
+       AUTHOR. FABIO MARQUES.
+           INSTALLATION. MAINFRAME Z/OS.
+           DATE-WRITTEN. 2026-08-12.
+           DATE-COMPILED. 2026-08-12.
+           SECURITY. CONFIDENTIAL.
+       REMARKS. POSTAGEM DIARIA DE LANCAMENTOS DE CONTA CORRENTE.
+      *
+      *********************** ENVIRONMENT DIVISION ********************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTALANC ASSIGN TO CTALANC
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CTAMOV ASSIGN TO CTAMOV
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CCLANRPT ASSIGN TO CCLANRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CTACADM ASSIGN TO CTACADM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CHAVE
+               FILE STATUS IS WS-CTACADM-STATUS.
+      *
+      ************************* DATA DIVISION ************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  CTALANC
+           RECORDING MODE IS F.
+       01 REG-CTALANC.
+           05 LAN-AGENCIA            PIC 9(04).
+           05 LAN-CONTA              PIC 9(09).
+           05 LAN-CONTA-DV           PIC X(01).
+           05 LAN-TIPO               PIC X(01).
+               88 LAN-DEBITO                   VALUE 'D'.
+               88 LAN-CREDITO                  VALUE 'C'.
+               88 LAN-ABERTURA                 VALUE 'A'.
+           05 LAN-VALOR              PIC 9(13)V99.
+           05 LAN-DATA               PIC 9(08).
+           05 LAN-HISTORICO          PIC X(40).
+           05 FILLER                 PIC X(22).
+      *
+       FD  CTAMOV
+           RECORDING MODE IS F.
+       COPY CTAMOV.
+      *
+       FD  CCLANRPT
+           RECORDING MODE IS F.
+       01 REG-CCLANRPT               PIC X(133).
+      *
+       FD  CTACADM
+           RECORDING MODE IS F.
+       COPY CTACADM.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES.
+           05 WS-SW-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQUIVO               VALUE 'S'.
+      *
+       01 WS-STATUS-ARQUIVOS.
+           05 WS-CTACADM-STATUS     PIC X(02) VALUE '00'.
+               88 WS-CTACADM-OK                   VALUE '00'.
+               88 WS-CTACADM-NAO-ENCONTRADO        VALUE '23'.
+      *
+       01 WS-CONTADORES.
+           05 WS-QTD-LIDOS          PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-ACEITOS        PIC 9(07) VALUE ZEROS.
+           05 WS-QTD-REJEITADOS     PIC 9(07) VALUE ZEROS.
+      *
+       01 WS-PARM-CONTA.
+           05 WS-PARM-CONTA-TAM     PIC S9(04) COMP VALUE 9.
+           05 WS-PARM-CONTA-GROUP.
+               10 WS-PARM-CONTA-NUMERO PIC 9(09).
+           05 WS-PARM-CONTA-DV      PIC X(01).
+           05 WS-PARM-CONTA-CHAMADOR PIC X(09) VALUE 'CCLANCTO'.
+           05 WS-PARM-CONTA-ALGORITMO PIC X(02) VALUE SPACES.
+           05 WS-PARM-CONTA-AMBIENTE  PIC X(01) VALUE SPACES.
+      *
+       01 WS-RC-CONTA               PIC S9(04) COMP VALUE ZERO.
+      *
+       01 WS-LINHAS-RELATORIO.
+           05 WS-CABECALHO-1.
+               10 FILLER            PIC X(40) VALUE
+                   'BANCO FUTURE SCHOOL'.
+               10 FILLER            PIC X(40) VALUE
+                   'RELATORIO DE POSTAGEM DE LANCAMENTOS'.
+               10 FILLER            PIC X(53) VALUE SPACES.
+      *
+           05 WS-CABECALHO-2.
+               10 FILLER            PIC X(60) VALUE
+                   'AGENCIA  CONTA       TIPO  VALOR     SITUACAO'.
+               10 FILLER            PIC X(73) VALUE SPACES.
+      *
+           05 WS-LINHA-DETALHE.
+               10 DET-AGENCIA       PIC 9(04).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-CONTA         PIC 9(09).
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-TIPO          PIC X(01).
+               10 FILLER            PIC X(03) VALUE SPACES.
+               10 DET-VALOR         PIC ZZZ,ZZZ,ZZ9.99.
+               10 FILLER            PIC X(02) VALUE SPACES.
+               10 DET-SITUACAO      PIC X(40).
+               10 FILLER            PIC X(56) VALUE SPACES.
+      *
+           05 WS-LINHA-TOTAIS.
+               10 FILLER            PIC X(28) VALUE
+                   'TOTAL DE LANCAMENTOS LIDOS: '.
+               10 TOT-LIDOS         PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(08) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE
+                   'TOTAL ACEITOS: '.
+               10 TOT-ACEITOS       PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(08) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE
+                   'TOTAL REJEITADOS: '.
+               10 TOT-REJEITADOS    PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER            PIC X(16) VALUE SPACES.
+      *
+      ********************** PROCEDURE DIVISION *********************
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           PERFORM 2000-PROCESSA-LANCAMENTO
+               THRU 2000-PROCESSA-LANCAMENTO-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+      *
+           PERFORM 9000-FINALIZACAO
+               THRU 9000-FINALIZACAO-EXIT.
+      *
+           STOP RUN.
+      *
+      ** INICIALIZACAO
+      *
+       1000-INICIALIZACAO.
+      *
+           OPEN INPUT  CTALANC.
+           OPEN EXTEND CTAMOV.
+           OPEN OUTPUT CCLANRPT.
+           OPEN I-O    CTACADM.
+      *
+           WRITE REG-CCLANRPT FROM WS-CABECALHO-1.
+           WRITE REG-CCLANRPT FROM WS-CABECALHO-2.
+      *
+           PERFORM 2100-LER-CTALANC
+               THRU 2100-LER-CTALANC-EXIT.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ** PROCESSAMENTO DE CADA LANCAMENTO
+      *
+       2000-PROCESSA-LANCAMENTO.
+      *
+           ADD 1 TO WS-QTD-LIDOS.
+      *
+           MOVE LAN-AGENCIA TO DET-AGENCIA.
+           MOVE LAN-CONTA   TO DET-CONTA.
+           MOVE LAN-TIPO    TO DET-TIPO.
+           MOVE LAN-VALOR   TO DET-VALOR.
+      *
+           IF LAN-ABERTURA
+               PERFORM 2250-ABRE-CONTA
+                   THRU 2250-ABRE-CONTA-EXIT
+           ELSE
+               PERFORM 2200-VALIDA-CONTA
+                   THRU 2200-VALIDA-CONTA-EXIT
+           END-IF.
+      *
+           PERFORM 2100-LER-CTALANC
+               THRU 2100-LER-CTALANC-EXIT.
+      *
+       2000-PROCESSA-LANCAMENTO-EXIT.
+           EXIT.
+      *
+      ** LEITURA DO ARQUIVO DE LANCAMENTOS
+      *
+       2100-LER-CTALANC.
+      *
+           READ CTALANC
+               AT END
+                   MOVE 'S' TO WS-SW-FIM-ARQUIVO
+                   GO TO 2100-LER-CTALANC-EXIT
+           END-READ.
+      *
+       2100-LER-CTALANC-EXIT.
+           EXIT.
+      *
+      ** VALIDACAO DO DIGITO DA CONTA VIA CCDIGITO
+      *
+       2200-VALIDA-CONTA.
+      *
+           MOVE LAN-CONTA TO WS-PARM-CONTA-NUMERO.
+           MOVE SPACES    TO WS-PARM-CONTA-DV.
+      *
+           CALL 'CCDIGITO' USING WS-PARM-CONTA.
+           MOVE RETURN-CODE TO WS-RC-CONTA.
+      *
+           IF WS-RC-CONTA NOT = ZERO
+               MOVE 'NUMERO DE CONTA INVALIDO'
+                   TO DET-SITUACAO
+               PERFORM 2600-REJEITA-LANCAMENTO
+                   THRU 2600-REJEITA-LANCAMENTO-EXIT
+               GO TO 2200-VALIDA-CONTA-EXIT
+           END-IF.
+      *
+           IF WS-PARM-CONTA-DV NOT = LAN-CONTA-DV
+               MOVE 'DIGITO DA CONTA NAO CONFERE'
+                   TO DET-SITUACAO
+               PERFORM 2600-REJEITA-LANCAMENTO
+                   THRU 2600-REJEITA-LANCAMENTO-EXIT
+               GO TO 2200-VALIDA-CONTA-EXIT
+           END-IF.
+      *
+           PERFORM 2300-LOCALIZA-CONTA
+               THRU 2300-LOCALIZA-CONTA-EXIT.
+      *
+       2200-VALIDA-CONTA-EXIT.
+           EXIT.
+      *
+      ** ABERTURA DE CONTA NOVA: CARIMBA O DIGITO VERIFICADOR VIA
+      ** CCDIGITO (A CONTA AINDA NAO TEM CADASTRO, ENTAO NAO HA
+      ** DIGITO SUBMETIDO PARA CONFERIR -- O CALCULADO E O QUE FICA
+      ** GRAVADO) E INCLUI O REGISTRO NO CTACADM
+      *
+       2250-ABRE-CONTA.
+      *
+           MOVE LAN-CONTA TO WS-PARM-CONTA-NUMERO.
+           MOVE SPACES    TO WS-PARM-CONTA-DV.
+      *
+           CALL 'CCDIGITO' USING WS-PARM-CONTA.
+           MOVE RETURN-CODE TO WS-RC-CONTA.
+      *
+           IF WS-RC-CONTA NOT = ZERO
+               MOVE 'NUMERO DE CONTA INVALIDO'
+                   TO DET-SITUACAO
+               PERFORM 2600-REJEITA-LANCAMENTO
+                   THRU 2600-REJEITA-LANCAMENTO-EXIT
+               GO TO 2250-ABRE-CONTA-EXIT
+           END-IF.
+      *
+           MOVE LAN-AGENCIA      TO CTA-AGENCIA.
+           MOVE LAN-CONTA        TO CTA-NUMERO.
+           MOVE WS-PARM-CONTA-DV TO CTA-DIGITO-VERIFICADOR.
+           MOVE LAN-VALOR        TO CTA-SALDO.
+           MOVE LAN-DATA         TO CTA-DATA-ABERTURA.
+           MOVE ZEROS            TO CTA-DATA-ENCERRAMENTO.
+           MOVE 'A'              TO CTA-STATUS.
+      *
+           WRITE REG-CTACADM
+               INVALID KEY
+                   MOVE 'CONTA JA CADASTRADA'
+                       TO DET-SITUACAO
+                   PERFORM 2600-REJEITA-LANCAMENTO
+                       THRU 2600-REJEITA-LANCAMENTO-EXIT
+                   GO TO 2250-ABRE-CONTA-EXIT
+           END-WRITE.
+      *
+           PERFORM 2500-GRAVA-MOVIMENTO
+               THRU 2500-GRAVA-MOVIMENTO-EXIT.
+      *
+           MOVE 'CONTA ABERTA COM SUCESSO' TO DET-SITUACAO.
+           PERFORM 2700-GRAVA-LINHA
+               THRU 2700-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-ACEITOS.
+      *
+       2250-ABRE-CONTA-EXIT.
+           EXIT.
+      *
+      ** LOCALIZACAO DA CONTA NO CADASTRO
+      *
+       2300-LOCALIZA-CONTA.
+      *
+           MOVE LAN-AGENCIA TO CTA-AGENCIA.
+           MOVE LAN-CONTA   TO CTA-NUMERO.
+      *
+           READ CTACADM
+               INVALID KEY
+                   MOVE 'CONTA NAO CADASTRADA'
+                       TO DET-SITUACAO
+                   PERFORM 2600-REJEITA-LANCAMENTO
+                       THRU 2600-REJEITA-LANCAMENTO-EXIT
+                   GO TO 2300-LOCALIZA-CONTA-EXIT
+           END-READ.
+      *
+           IF NOT CTA-STATUS-ATIVA
+               MOVE 'CONTA NAO ESTA ATIVA'
+                   TO DET-SITUACAO
+               PERFORM 2600-REJEITA-LANCAMENTO
+                   THRU 2600-REJEITA-LANCAMENTO-EXIT
+               GO TO 2300-LOCALIZA-CONTA-EXIT
+           END-IF.
+      *
+           PERFORM 2400-ATUALIZA-SALDO
+               THRU 2400-ATUALIZA-SALDO-EXIT.
+      *
+       2300-LOCALIZA-CONTA-EXIT.
+           EXIT.
+      *
+      ** ATUALIZACAO DO SALDO DA CONTA
+      *
+       2400-ATUALIZA-SALDO.
+      *
+           IF LAN-DEBITO AND CTA-SALDO < LAN-VALOR
+               MOVE 'SALDO INSUFICIENTE PARA O DEBITO'
+                   TO DET-SITUACAO
+               PERFORM 2600-REJEITA-LANCAMENTO
+                   THRU 2600-REJEITA-LANCAMENTO-EXIT
+               GO TO 2400-ATUALIZA-SALDO-EXIT
+           END-IF.
+      *
+           IF LAN-DEBITO
+               SUBTRACT LAN-VALOR FROM CTA-SALDO
+           ELSE
+               ADD LAN-VALOR TO CTA-SALDO
+           END-IF.
+      *
+           REWRITE REG-CTACADM
+               INVALID KEY
+                   MOVE 'FALHA NA ATUALIZACAO DO SALDO'
+                       TO DET-SITUACAO
+                   PERFORM 2600-REJEITA-LANCAMENTO
+                       THRU 2600-REJEITA-LANCAMENTO-EXIT
+                   GO TO 2400-ATUALIZA-SALDO-EXIT
+           END-REWRITE.
+      *
+           PERFORM 2500-GRAVA-MOVIMENTO
+               THRU 2500-GRAVA-MOVIMENTO-EXIT.
+      *
+           MOVE 'LANCAMENTO EFETIVADO COM SUCESSO' TO DET-SITUACAO.
+           PERFORM 2700-GRAVA-LINHA
+               THRU 2700-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-ACEITOS.
+      *
+       2400-ATUALIZA-SALDO-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DO HISTORICO DE MOVIMENTO
+      *
+       2500-GRAVA-MOVIMENTO.
+      *
+           MOVE LAN-AGENCIA   TO MOV-AGENCIA.
+           MOVE LAN-CONTA     TO MOV-CONTA.
+           MOVE LAN-DATA      TO MOV-DATA.
+           MOVE LAN-TIPO      TO MOV-TIPO.
+           MOVE LAN-VALOR     TO MOV-VALOR.
+           MOVE LAN-HISTORICO TO MOV-HISTORICO.
+           MOVE CTA-SALDO     TO MOV-SALDO-APOS.
+      *
+           WRITE REG-CTAMOV.
+      *
+       2500-GRAVA-MOVIMENTO-EXIT.
+           EXIT.
+      *
+      ** REJEICAO DE UM LANCAMENTO
+      *
+       2600-REJEITA-LANCAMENTO.
+      *
+           PERFORM 2700-GRAVA-LINHA
+               THRU 2700-GRAVA-LINHA-EXIT.
+           ADD 1 TO WS-QTD-REJEITADOS.
+      *
+       2600-REJEITA-LANCAMENTO-EXIT.
+           EXIT.
+      *
+      ** GRAVACAO DE UMA LINHA NO RELATORIO
+      *
+       2700-GRAVA-LINHA.
+      *
+           WRITE REG-CCLANRPT FROM WS-LINHA-DETALHE.
+      *
+       2700-GRAVA-LINHA-EXIT.
+           EXIT.
+      *
+      ** FINALIZACAO E IMPRESSAO DOS TOTAIS
+      *
+       9000-FINALIZACAO.
+      *
+           MOVE WS-QTD-LIDOS      TO TOT-LIDOS.
+           MOVE WS-QTD-ACEITOS    TO TOT-ACEITOS.
+           MOVE WS-QTD-REJEITADOS TO TOT-REJEITADOS.
+      *
+           WRITE REG-CCLANRPT FROM WS-LINHA-TOTAIS.
+      *
+           CLOSE CTALANC.
+           CLOSE CTAMOV.
+           CLOSE CCLANRPT.
+           CLOSE CTACADM.
+      *
+       9000-FINALIZACAO-EXIT.
+           EXIT.
+      *
+       END PROGRAM CCLANCTO.
